@@ -13,13 +13,9 @@
            01 JustNums  PIC 9(4)   VALUE 1995.
            01 SignedInt  PIC S9(4)   VALUE -1995.
            01 Customer.
-               05 id-num PIC 9(3).
-               05 custName PIC X(20).
-               05 DateOfBirth.
-                   10 dd PIC 9(2).
-                   10 mm PIC 9(2).
-                   10 yyyy PIC 9(4).
-               05 PayCheck  PIC 9(4)V9(2)   VALUE ZEROES.
+               COPY CUSTREC.
+           01 WS-DOB-Valid-Flag PIC X.
+               88 WS-DOB-Valid VALUE "Y".
            01 Num1 PIC 9(1) VALUE 5.
            01 Num2 PIC 9(1) VALUE 4.
            01 Num3 PIC 9(1) VALUE 3.
@@ -47,12 +43,23 @@
       *    Add more data to existing user
            DISPLAY "   adding data to grouped variables"
            DISPLAY "    -> adding to Customer => adding to its children"
-           MOVE "123Bob Smith           04121987036729" TO Customer
-           DISPLAY "       ID number: " id-num
-           DISPLAY "       Customer: " custName
-           DISPLAY "       date of birth: " dd"/"mm"/"yyyy
+           MOVE "00123Bob     Smith          04121987036729BA"
+               TO Customer
+           DISPLAY "       ID number: " ID-num
+           DISPLAY "       Customer: " first-name " " last-name
+           DISPLAY "       date of birth: " DOB-dd"/"DOB-mm"/"DOB-yyyy
            DISPLAY "       PayCheck: " PayCheck
            DISPLAY SPACE
+
+      *    validate the date of birth before trusting this record.
+           CALL "VALIDATE-DOB" USING DOB-dd, DOB-mm, DOB-yyyy,
+               WS-DOB-Valid-Flag
+           IF WS-DOB-Valid
+               DISPLAY "       date of birth is valid"
+           ELSE
+               DISPLAY "       date of birth is INVALID"
+           END-IF
+           DISPLAY SPACE
            DISPLAY SPACE
 
            
