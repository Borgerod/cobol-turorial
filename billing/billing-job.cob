@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. billing-job.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 08.08.2026.
+      *    nightly billing run: chains customer intake (write-file),
+      *    pricing (decimal-arithmatics) and formatted output
+      *    (edit-data) into one job instead of someone having to
+      *    invoke the three compiled programs by hand, in order,
+      *    every night. Each step is shelled out to via CALL
+      *    "SYSTEM", the same way BACKUP-CUSTOMER-FILE in
+      *    write-file.cob already shells out to `cp` - COBOL has no
+      *    native "run another program and wait" verb either. Each
+      *    step's operator prompts are fed from a per-step input
+      *    file via shell redirection instead of a terminal, so the
+      *    whole job can run unattended overnight.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-Step-Cmd PIC X(200).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Nightly billing job starting"
+           PERFORM RUN-INTAKE-STEP
+           PERFORM RUN-PRICING-STEP
+           PERFORM RUN-FORMAT-STEP
+           DISPLAY "Nightly billing job complete"
+           STOP RUN.
+
+       RUN-INTAKE-STEP.
+           DISPLAY "Step 1/3: customer intake (write-file)"
+           MOVE "../write-file/write-file < intake-input.txt"
+               TO WS-Step-Cmd
+           CALL "SYSTEM" USING WS-Step-Cmd
+           PERFORM CHECK-STEP-RETURN-CODE.
+
+       RUN-PRICING-STEP.
+           DISPLAY "Step 2/3: pricing (decimal-arithmatics)"
+           MOVE "../decimal-arithmatics/decimal-arithmatics"
+               & " < pricing-input.txt" TO WS-Step-Cmd
+           CALL "SYSTEM" USING WS-Step-Cmd
+           PERFORM CHECK-STEP-RETURN-CODE.
+
+       RUN-FORMAT-STEP.
+           DISPLAY "Step 3/3: formatted output (edit-data)"
+      *    edit-data dynamically CALLs "VALIDATE-DOB" - libcob only
+      *    resolves that against COB_LIBRARY_PATH (plus its own cwd),
+      *    and the shelled-out child's cwd here is billing/, not
+      *    edit-data/, so the module has to be pointed at explicitly
+      *    or the step ABENDs with "module 'VALIDATE-DOB' not found".
+           SET ENVIRONMENT "COB_LIBRARY_PATH" TO "../subroutines"
+           MOVE "../edit-data/edit-data < format-input.txt"
+               TO WS-Step-Cmd
+           CALL "SYSTEM" USING WS-Step-Cmd
+           PERFORM CHECK-STEP-RETURN-CODE.
+
+       CHECK-STEP-RETURN-CODE.
+      *    CALL "SYSTEM" leaves the child's wait() status in
+      *    RETURN-CODE, not a plain exit code - any nonzero value
+      *    still means the step didn't end cleanly, so stop the job
+      *    here rather than running the next step against bad output.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Billing job ABEND - step failed, rc="
+                   RETURN-CODE
+               STOP RUN
+           END-IF.
