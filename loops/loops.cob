@@ -2,30 +2,130 @@
        PROGRAM-ID. loops.
        AUTHOR. Aleksander Borgerød
        DATE-WRITTEN. 21.04.2026.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed file handler, so
+      *        this scan uses RELATIVE organization instead (see
+      *        write-file.cob's SELECT CustomerFile for the same
+      *        change and why).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+               FILE STATUS IS WS-CustomerFile-Status.
+           SELECT CheckpointFile ASSIGN TO "Checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CheckpointFile-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           01 CustomerData.
+               COPY CUSTREC.
+
+           FD CheckpointFile.
+           01 CheckpointRecord.
+               05 CK-Last-ID PIC 9(5).
+
        WORKING-STORAGE SECTION.
            01 i    PIC 9(1).
-       
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+           01 WS-End-Of-File PIC X VALUE "N".
+               88 WS-Eof VALUE "Y".
+           01 WS-Rec-Num PIC 9(5).
+      *    relative record number for CustomerFile (scan-only here).
+           01 WS-Relative-Key PIC 9(5).
+
+      *    checkpoint/restart: the last ID-num successfully processed
+      *    IS written TO Checkpoint.dat every WS-Checkpoint-Interval
+      *    customers, SO a nightly run that abends partway through can
+      *    resume just past that ID-num instead OF reprocessing
+      *    everything FROM the beginning.
+           01 WS-CheckpointFile-Status PIC XX.
+               88 WS-Checkpoint-File-OK VALUE "00".
+           01 WS-Checkpoint-Interval PIC 9(2) VALUE 5.
+           01 WS-Since-Checkpoint PIC 9(2) VALUE 0.
+           01 WS-Restart-ID PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
            DISPLAY "while loop:"
            PERFORM WhileLoopOutput WITH TEST AFTER UNTIL i > 5
                GO TO ForLoop.
            STOP RUN.
-       
 
-           WhileLoopOutput.    
+
+           WhileLoopOutput.
                DISPLAY "   " i.
                ADD 1 TO i.
 
+      *    for loop: repurposed FROM counting 1 TO 5 INTO a real
+      *    file-driven batch pass - the same VARYING-driven loop
+      *    structure now reads Customer.dat record BY record UNTIL
+      *    end-of-file instead OF UNTIL a fixed count IS reached.
            ForLoop.
                DISPLAY "for loop: "
-               PERFORM ForLoopOutput VARYING i FROM 1 BY 1 UNTIL i=5
+               OPEN INPUT CustomerFile
+               IF NOT WS-Cust-File-OK
+                   DISPLAY "Unable to open Customer.dat"
+                   STOP RUN
+               END-IF
+
+               PERFORM READ-CHECKPOINT
+               IF WS-Restart-ID > ZERO
+                   DISPLAY "Resuming after customer " WS-Restart-ID
+                   MOVE WS-Restart-ID TO WS-Relative-Key
+               ELSE
+                   MOVE ZERO TO WS-Relative-Key
+               END-IF
+               START CustomerFile KEY IS GREATER THAN WS-Relative-Key
+                   INVALID KEY
+                       SET WS-Eof TO TRUE
+               END-START
+
+               PERFORM ForLoopOutput VARYING WS-Rec-Num
+                   FROM 1 BY 1 UNTIL WS-Eof
+
+               CLOSE CustomerFile
+               PERFORM CLEAR-CHECKPOINT
                STOP RUN.
 
            ForLoopOutput.
-               DISPLAY "   " i.
+               READ CustomerFile NEXT
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       DISPLAY "   " WS-Rec-Num ": " ID-num " "
+                           first-name " " last-name
+                       PERFORM WRITE-CHECKPOINT-IF-DUE
+               END-READ.
+
+           READ-CHECKPOINT.
+               MOVE ZERO TO WS-Restart-ID
+               OPEN INPUT CheckpointFile
+               IF WS-Checkpoint-File-OK
+                   READ CheckpointFile
+                       NOT AT END
+                           MOVE CK-Last-ID TO WS-Restart-ID
+                   END-READ
+                   CLOSE CheckpointFile
+               END-IF.
+
+           WRITE-CHECKPOINT-IF-DUE.
+               ADD 1 TO WS-Since-Checkpoint
+               IF WS-Since-Checkpoint >= WS-Checkpoint-Interval
+                   MOVE ID-num TO CK-Last-ID
+                   OPEN OUTPUT CheckpointFile
+                   WRITE CheckpointRecord
+                   CLOSE CheckpointFile
+                   MOVE 0 TO WS-Since-Checkpoint
+               END-IF.
+
+           CLEAR-CHECKPOINT.
+               MOVE ZERO TO CK-Last-ID
+               OPEN OUTPUT CheckpointFile
+               WRITE CheckpointRecord
+               CLOSE CheckpointFile.
 
-           
\ No newline at end of file
