@@ -8,14 +8,23 @@
        
        DATA DIVISION.
        LINKAGE SECTION.
-      *    NOTE: l stands for linked 
+      *    NOTE: l stands for linked
            01 l-num-1    PIC 9(1) VALUE 5.
            01 l-num-2    PIC 9(1) VALUE 4.
            01 l-sum    PIC 9(2).
-       
+
+      *    status flag so a caller can detect an overflow instead OF
+      *    silently getting a truncated total.
+           01 l-sum-status PIC X.
+               88 l-sum-ok       VALUE "0".
+               88 l-sum-overflow VALUE "9".
+
       *this is the SUBROUTINE that routine will call
-       PROCEDURE DIVISION USING l-num-1, l-num-2, l-sum.
-           COMPUTE l-sum = l-num-1 + l-num-2.
+       PROCEDURE DIVISION USING l-num-1, l-num-2, l-sum, l-sum-status.
+           SET l-sum-ok TO TRUE
+           COMPUTE l-sum = l-num-1 + l-num-2
+               ON SIZE ERROR
+                   SET l-sum-overflow TO TRUE
+           END-COMPUTE
       *    IMPORTANT -> EXIT PROGRAM instead of STOP RUN.
            EXIT PROGRAM.
-       
\ No newline at end of file
