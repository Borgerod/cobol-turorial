@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. routine-sum-list.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 27.04.2026.
+      * sibling to routine.cob, calling SUM-AMOUNT-LIST instead of
+      * COME-GET-SUM to total a whole list of amounts in one CALL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 amount-count PIC 9(4) VALUE 4.
+           01 amount-table.
+               05 amount-entry PIC S9(7)V9(2) OCCURS 999 TIMES.
+           01 total-amount PIC S9(9)V9(2).
+
+       PROCEDURE DIVISION.
+      *    calling the subroutine SUM-AMOUNT-LIST
+           MOVE 125.50 TO amount-entry(1)
+           MOVE  30.00 TO amount-entry(2)
+           MOVE   9.99 TO amount-entry(3)
+           MOVE 200.00 TO amount-entry(4)
+
+           CALL 'SUM-AMOUNT-LIST' USING amount-count, amount-table,
+               total-amount
+           DISPLAY "total of " amount-count " amounts = " total-amount.
+      *    IMPORTANT -> compile with "-m" instead of "-x"
+       STOP RUN.
