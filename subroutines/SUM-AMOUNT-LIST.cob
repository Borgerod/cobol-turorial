@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUM-AMOUNT-LIST.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 27.04.2026.
+      * sibling to COME-GET-SUM: that subroutine only ever totals
+      * exactly two single-digit numbers. this one takes an OCCURS
+      * table of amounts plus a count, so a caller can total a
+      * customer's whole list of transactions in one CALL instead of
+      * chaining pairwise COME-GET-SUM calls.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-Idx PIC 9(4).
+
+       LINKAGE SECTION.
+           01 L-Amount-Count PIC 9(4).
+           01 L-Amount-Table.
+               05 L-Amount PIC S9(7)V9(2) OCCURS 999 TIMES.
+           01 L-Total PIC S9(9)V9(2).
+
+       PROCEDURE DIVISION USING L-Amount-Count, L-Amount-Table,
+               L-Total.
+       SUM-AMOUNT-LIST-PARA.
+           MOVE ZERO TO L-Total
+           PERFORM VARYING WS-Idx FROM 1 BY 1
+               UNTIL WS-Idx > L-Amount-Count
+               ADD L-Amount(WS-Idx) TO L-Total
+           END-PERFORM
+           GOBACK.
