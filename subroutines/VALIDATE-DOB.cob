@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-DOB.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 22.04.2026.
+      * validates a dd/mm/yyyy DateOfBirth before a customer record
+      * (see copybooks/CUSTREC.cpy) is allowed to be saved.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-Is-Leap-Year PIC X VALUE "N".
+               88 WS-Leap-Year VALUE "Y".
+           01 WS-Days-In-Month-Table.
+               05 WS-Days-Jan PIC 99 VALUE 31.
+               05 WS-Days-Feb PIC 99 VALUE 28. *> adjusted IF leap
+               05 WS-Days-Mar PIC 99 VALUE 31.
+               05 WS-Days-Apr PIC 99 VALUE 30.
+               05 WS-Days-May PIC 99 VALUE 31.
+               05 WS-Days-Jun PIC 99 VALUE 30.
+               05 WS-Days-Jul PIC 99 VALUE 31.
+               05 WS-Days-Aug PIC 99 VALUE 31.
+               05 WS-Days-Sep PIC 99 VALUE 30.
+               05 WS-Days-Oct PIC 99 VALUE 31.
+               05 WS-Days-Nov PIC 99 VALUE 30.
+               05 WS-Days-Dec PIC 99 VALUE 31.
+           01 WS-Days-In-Month-Array REDEFINES WS-Days-In-Month-Table.
+               05 WS-Days-In-Month PIC 99 OCCURS 12 TIMES.
+           01 WS-Max-Day PIC 99.
+
+       LINKAGE SECTION.
+           01 L-DOB-dd     PIC 9(2).
+           01 L-DOB-mm     PIC 9(2).
+           01 L-DOB-yyyy   PIC 9(4).
+           01 L-Valid-Flag PIC X.
+               88 L-Valid      VALUE "Y".
+               88 L-Not-Valid  VALUE "N".
+
+       PROCEDURE DIVISION USING L-DOB-dd, L-DOB-mm, L-DOB-yyyy,
+               L-Valid-Flag.
+       VALIDATE-DOB-PARA.
+           SET L-Valid TO TRUE
+
+           IF L-DOB-mm < 01 OR L-DOB-mm > 12
+               SET L-Not-Valid TO TRUE
+           END-IF
+
+           IF L-Valid
+               IF L-DOB-dd < 01 OR L-DOB-dd > 31
+                   SET L-Not-Valid TO TRUE
+               END-IF
+           END-IF
+
+           IF L-Valid
+               MOVE "N" TO WS-Is-Leap-Year
+               IF FUNCTION MOD(L-DOB-yyyy, 400) = 0
+                   SET WS-Leap-Year TO TRUE
+               ELSE
+                   IF FUNCTION MOD(L-DOB-yyyy, 100) = 0
+                       MOVE "N" TO WS-Is-Leap-Year
+                   ELSE
+                       IF FUNCTION MOD(L-DOB-yyyy, 4) = 0
+                           SET WS-Leap-Year TO TRUE
+                       ELSE
+                           MOVE "N" TO WS-Is-Leap-Year
+                       END-IF
+                   END-IF
+               END-IF
+
+               MOVE WS-Days-In-Month(L-DOB-mm) TO WS-Max-Day
+               IF L-DOB-mm = 02 AND WS-Leap-Year
+                   MOVE 29 TO WS-Max-Day
+               END-IF
+
+               IF L-DOB-dd > WS-Max-Day
+                   SET L-Not-Valid TO TRUE
+               END-IF
+           END-IF
+
+           GOBACK.
