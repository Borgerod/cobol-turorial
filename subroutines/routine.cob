@@ -10,10 +10,18 @@
            01 num-1    PIC 9(1) VALUE 5.
            01 num-2    PIC 9(1) VALUE 4.
            01 sum-1      PIC 9(2).
-           
+           01 sum-status PIC X.
+               88 sum-ok       VALUE "0".
+               88 sum-overflow VALUE "9".
+
        PROCEDURE DIVISION.
       *    calling the subroutine COME-GET-SUM
-           CALL 'COME-GET-SUM' USING num-1, num-2, sum-1
-           DISPLAY num-1 " + " num-2 " = " sum-1.
-      *    IMPORTANT -> compile with "-m" instead of "-x" 
+           CALL 'COME-GET-SUM' USING num-1, num-2, sum-1, sum-status
+           IF sum-overflow
+               DISPLAY num-1 " + " num-2
+                   " = overflow, sum did not fit"
+           ELSE
+               DISPLAY num-1 " + " num-2 " = " sum-1
+           END-IF.
+      *    IMPORTANT -> compile with "-m" instead of "-x"
        STOP RUN.
