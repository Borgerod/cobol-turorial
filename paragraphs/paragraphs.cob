@@ -2,32 +2,89 @@
        PROGRAM-ID. paragraphs.
        AUTHOR. Aleksander Borgerød
        DATE-WRITTEN. 21.04.2026.
-       
+      * this used to be a fixed demo chain (sub-one always called
+      * sub-two/sub-three, then sub-four twice) just to show open vs.
+      * closed paragraphs. it is now a real EVALUATE-driven menu so
+      * the operator picks which task to run instead of the program
+      * always walking the same canned path.
+
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            01 test-variable    PIC X(10).
-           
+           01 WS-Menu-Choice PIC 9 VALUE 0.
+           01 WS-Continue-Flag PIC X VALUE "Y".
+               88 WS-Continue VALUE "Y", "y".
+
+      *    register customer (stub)
+           01 WS-New-First PIC X(8).
+           01 WS-New-Last  PIC X(15).
+
+      *    price lookup (stub)
+           01 WS-Lookup-Price  PIC 9(4)V9(2).
+           01 WS-Lookup-Net    PIC 9(4)V9(2).
+           01 in-lookup-net    PIC $$,$$$,$$9.99.
+
+      *    grade check (stub)
+           01 WS-Check-Score PIC 999.
+           01 WS-Check-Grade PIC X.
+
        PROCEDURE DIVISION.
-           sub-one.
-      *        closed paragraphs do not have "." at the end. 
-               DISPLAY "In paragraph 1 (CLOSED PARAGRAPH)"
-               PERFORM sub-two 
-               DISPLAY "Returned to paragraph 1"
-               PERFORM sub-four 2 TIMES
-               STOP RUN.
-           sub-three.
-            DISPLAY "      In paragraph 3 (CLOSED PARAGRAPH)".
-
-           sub-two.
-               DISPLAY "   In paragraph 2 (CLOSED PARAGRAPH)"
-               PERFORM sub-three
-               DISPLAY "   Returned to paragraph 2".
-
-           sub-four.
-           DISPLAY "   In paragraph 4 (OPEN PARAGRAPH)"
-      *        note: you cannot define new paragraphs after a open one.
-      *        open paragraphs do not have "." at the end. 
-               DISPLAY "       Repeat"
-               
\ No newline at end of file
+       MAIN-MENU.
+           PERFORM UNTIL NOT WS-Continue
+               DISPLAY SPACE
+               DISPLAY "1 - Register customer"
+               DISPLAY "2 - Price lookup"
+               DISPLAY "3 - Grade check"
+               DISPLAY "0 - Quit"
+               DISPLAY "Choose an option: " WITH NO ADVANCING
+               ACCEPT WS-Menu-Choice
+
+               EVALUATE WS-Menu-Choice
+                   WHEN 1
+                       PERFORM REGISTER-CUSTOMER
+                   WHEN 2
+                       PERFORM PRICE-LOOKUP
+                   WHEN 3
+                       PERFORM GRADE-CHECK
+                   WHEN 0
+                       MOVE "N" TO WS-Continue-Flag
+                   WHEN OTHER
+                       DISPLAY "Not a valid option"
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN.
+
+       REGISTER-CUSTOMER.
+           DISPLAY "Enter first name: " WITH NO ADVANCING
+           ACCEPT WS-New-First
+           DISPLAY "Enter last name: " WITH NO ADVANCING
+           ACCEPT WS-New-Last
+           DISPLAY "Registered customer: " WS-New-First " "
+               WS-New-Last.
+
+       PRICE-LOOKUP.
+           DISPLAY "Enter price: " WITH NO ADVANCING
+           ACCEPT WS-Lookup-Price
+           COMPUTE WS-Lookup-Net ROUNDED = WS-Lookup-Price * 1.22
+           MOVE WS-Lookup-Net TO in-lookup-net
+           DISPLAY "Price after tax: " in-lookup-net.
+
+       GRADE-CHECK.
+           DISPLAY "Enter score: " WITH NO ADVANCING
+           ACCEPT WS-Check-Score
+           EVALUATE TRUE
+               WHEN WS-Check-Score >= 90
+                   MOVE "A" TO WS-Check-Grade
+               WHEN WS-Check-Score >= 80
+                   MOVE "B" TO WS-Check-Grade
+               WHEN WS-Check-Score >= 70
+                   MOVE "C" TO WS-Check-Grade
+               WHEN WS-Check-Score >= 60
+                   MOVE "D" TO WS-Check-Grade
+               WHEN OTHER
+                   MOVE "F" TO WS-Check-Grade
+           END-EVALUATE
+           DISPLAY "Grade: " WS-Check-Grade.
