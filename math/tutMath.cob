@@ -14,12 +14,7 @@
            01 SignedInt  PIC S9(4)   VALUE -1995.
            01 PayCheck  PIC 9(4)V9(2)   VALUE ZEROES.
            01 Customer.
-               05 Indent PIC 9(3).
-               05 custName PIC X(20).
-               05 DateOfBirth.
-                   10 dd PIC 9(2).
-                   10 mm PIC 9(2).
-                   10 yyyy PIC 9(4).
+               COPY CUSTREC.
            01 Num1 PIC 9(1) VALUE 5.
            01 Num2 PIC 9(1) VALUE 4.
            01 Num3 PIC 9(1) VALUE 3.
