@@ -0,0 +1,10 @@
+      *> AUDITLOG.cpy - shared audit-trail record layout for any
+      *> program that adds, changes, or deletes a Customer.dat record.
+      *> Included (at the 05 level) under a 01-level group such as
+      *> AuditRecord (FILE SECTION).
+           05 AL-Timestamp        PIC X(14).
+           05 AL-Program          PIC X(12).
+           05 AL-Operator         PIC X(10).
+           05 AL-Operation        PIC X(6).
+           05 AL-Customer-ID      PIC 9(5).
+           05 AL-Detail           PIC X(40).
