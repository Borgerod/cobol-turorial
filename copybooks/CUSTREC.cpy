@@ -0,0 +1,16 @@
+      *> CUSTREC.cpy - shared Customer master record layout.
+      *> Included (at the 05 level) under a 01-level group such as
+      *> CustomerData (FILE SECTION) or Customer (WORKING-STORAGE).
+           05 ID-num              PIC 9(5).
+           05 first-name          PIC X(8).
+           05 last-name           PIC X(15).
+           05 DateOfBirth.
+               10 DOB-dd          PIC 9(2).
+               10 DOB-mm          PIC 9(2).
+               10 DOB-yyyy        PIC 9(4).
+           05 PayCheck            PIC 9(4)V9(2).
+           05 Grade               PIC X.
+           05 Grade-Sub            REDEFINES Grade PIC 9.
+           05 Customer-Status     PIC X VALUE "A".
+               88 Customer-Active    VALUE "A".
+               88 Customer-Inactive  VALUE "I".
