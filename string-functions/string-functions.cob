@@ -33,7 +33,31 @@
            01 dest         PIC X(33) VALUE 'is the big chicken'.
            01 dest-2         PIC X(33).
            01 ptr          PIC 9 VALUE 1.
-       
+
+      *    form-letter merge: the pointer-driven STRING technique
+      *    above (several STRING statements sharing one pointer so
+      *    each pass picks up where the last one left off) turned
+      *    into a reusable welcome-letter routine, instead OF only
+      *    ever building the one hardcoded dest-2 example.
+           01 WS-Letter-FirstName PIC X(30).
+           01 WS-Letter-SurName   PIC X(30).
+           01 WS-Letter-Body      PIC X(200).
+           01 WS-Letter-Ptr       PIC 9(3) VALUE 1.
+
+      *    CSV-line parsing: the UNSTRING ... DELIMITED BY SPACE above
+      *    only ever splits one fixed two-word string into two fixed
+      *    targets. PARSE-CSV-LINE generalizes that into a comma-
+      *    delimited split of a variable number of fields, repeating
+      *    UNSTRING WITH POINTER one field at a time into an OCCURS
+      *    table instead of naming each target field by hand.
+           01 WS-CSV-Line PIC X(80) VALUE
+               'Bob,Jones,9200 Center Street,Sacramento,CA'.
+           01 WS-CSV-Fields.
+               05 WS-CSV-Field OCCURS 10 TIMES PIC X(30).
+           01 WS-CSV-Field-Count PIC 99 VALUE 0.
+           01 WS-CSV-Ptr PIC 999 VALUE 1.
+           01 WS-CSV-Line-Len PIC 999.
+
        PROCEDURE DIVISION.
            DISPLAY "STRING MANIPULATION:"
            DISPLAY SPACE
@@ -141,5 +165,78 @@
            DISPLAY "s-str-4 : " s-str-4
            DISPLAY SPACE
 
+
+      *_________________________________________________________________
+           DISPLAY "     form-letter merge (pointer-driven)"
+           MOVE f-name TO WS-Letter-FirstName
+           MOVE l-name TO WS-Letter-SurName
+           PERFORM MERGE-FORM-LETTER
+           DISPLAY SPACE
+
+      *_________________________________________________________________
+           DISPLAY "     CSV-line parsing (variable field count)"
+           PERFORM PARSE-CSV-LINE
+           DISPLAY SPACE
+
            STOP RUN.
-       
\ No newline at end of file
+
+      *    MERGE-FORM-LETTER
+      *    builds a personalized welcome letter FROM
+      *    WS-Letter-FirstName/WS-Letter-SurName, reusing one pointer
+      *    across multiple STRING statements so each statement
+      *    continues appending where the last one stopped instead OF
+      *    overwriting FROM the start OF WS-Letter-Body.
+       MERGE-FORM-LETTER.
+           MOVE 1 TO WS-Letter-Ptr
+           MOVE SPACES TO WS-Letter-Body
+
+           STRING "Dear " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Letter-FirstName) DELIMITED BY SIZE
+               SPACE DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Letter-SurName) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO WS-Letter-Body
+               WITH POINTER WS-Letter-Ptr
+               ON OVERFLOW
+                   DISPLAY "       error: string overflow"
+           END-STRING
+
+           STRING "  Welcome to the shop, " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Letter-FirstName) DELIMITED BY SIZE
+               "! We are glad to have you as a customer."
+                   DELIMITED BY SIZE
+               INTO WS-Letter-Body
+               WITH POINTER WS-Letter-Ptr
+               ON OVERFLOW
+                   DISPLAY "       error: string overflow"
+           END-STRING
+
+           DISPLAY "       " WS-Letter-Body.
+
+      *    PARSE-CSV-LINE
+      *    splits WS-CSV-Line INTO WS-CSV-Field(1) THRU WS-CSV-Field(n),
+      *    one comma-delimited field AT a time, advancing WS-CSV-Ptr
+      *    after each UNSTRING instead OF listing a FIXED number OF
+      *    INTO targets - so a line WITH 3 fields OR 10 fields both
+      *    parse WITH the same code.
+       PARSE-CSV-LINE.
+           MOVE ZERO TO WS-CSV-Field-Count
+           MOVE 1 TO WS-CSV-Ptr
+           COMPUTE WS-CSV-Line-Len =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-Line))
+
+           PERFORM UNTIL WS-CSV-Ptr > WS-CSV-Line-Len
+               OR WS-CSV-Field-Count >= 10
+               ADD 1 TO WS-CSV-Field-Count
+               UNSTRING WS-CSV-Line DELIMITED BY ","
+                   INTO WS-CSV-Field(WS-CSV-Field-Count)
+                   WITH POINTER WS-CSV-Ptr
+               END-UNSTRING
+           END-PERFORM
+
+           DISPLAY "       fields found: " WS-CSV-Field-Count
+           PERFORM VARYING WS-CSV-Ptr FROM 1 BY 1
+               UNTIL WS-CSV-Ptr > WS-CSV-Field-Count
+               DISPLAY "         " WS-CSV-Ptr ": "
+                   FUNCTION TRIM(WS-CSV-Field(WS-CSV-Ptr))
+           END-PERFORM.
