@@ -1,4 +1,4 @@
-       >> SOURCE FREE FORMAT
+       >>SOURCE FORMAT FREE
        *> TUTORIAL PROGRESS: https://www.youtube.com/watch?v=TBs7HXI76yU
        *> 13:43 - variables/datatypes
        
@@ -8,11 +8,55 @@
        PROGRAM-ID. coboltut.
        AUTHOR. Aleksander Bogerød.
        DATE-WRITTEN. 15.04.2026.
-       
-       
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION parseName.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserFile ASSIGN TO "Users.dat"
+              *> this build's libcob has no indexed file handler, so
+              *> Users.dat uses RELATIVE organization instead (see
+              *> write-file.cob's SELECT CustomerFile for the same
+              *> change and why). UR-UserName is alphanumeric and
+              *> can't be a RELATIVE KEY itself, so WS-User-Rel-Key
+              *> tracks the scan/slot position and every lookup is a
+              *> linear scan by name (see CHECK-USERNAME-TAKEN).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-User-Rel-Key
+               FILE STATUS IS WS-UserFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
+           FD UserFile.
+           01 UserRecord.
+               05 UR-UserName PIC X(30).
+               05 UR-FirstName PIC A(30).
+               05 UR-SurName PIC A(30).
+               05 UR-PIN PIC X(4).
+               05 UR-SSN PIC X(9).
+
        WORKING-STORAGE SECTION.
+       01 WS-UserFile-Status PIC XX.
+           88 WS-User-File-OK VALUE "00".
+           88 WS-User-File-Not-Found VALUE "35".
+       01 WS-Username-Taken-Flag PIC X VALUE "N".
+           88 WS-Username-Taken VALUE "Y".
+      *> relative record number for UserFile - kept in sync with the
+      *> scan/slot position via MOVE before every direct access (a
+      *> RELATIVE KEY can't be a field inside the FD RECORD itself).
+       01 WS-User-Rel-Key PIC 9(5).
+       01 WS-User-Scan-Flag PIC X VALUE "N".
+           88 WS-User-Scan-End VALUE "Y".
+       01 WS-PIN PIC X(4).
+       01 WS-Split-Delimiter PIC X VALUE SPACE.
+       01 WS-Split-Pos PIC 99 VALUE 0.
+       01 WS-Split-I PIC 99 VALUE 0.
+       01 WS-Split-Found PIC X VALUE "N".
        01 user-prefix PIC X(5) VALUE "user_".
        01 UserName PIC X(30).
        01 TravelScore PIC 9999 VALUE ZEROS.
@@ -25,10 +69,14 @@
        01 FullName.
               05 FirstName PIC A(30).
               05 SurName PIC A(30).
+              05 ParseStatus PIC X.
+                     88 Parse-OK VALUE 'Y'.
        01 SSN.
               05 SSArea PIC 999.
               05 SSGroup PIC 99.
               05 SSSerial PIC 9999.
+       01 WS-SSN-Valid-Flag PIC X VALUE "Y".
+              88 WS-SSN-Valid VALUE "Y".
        01 PIVALUE CONSTANT AS 3.14.
        
        LOCAL-STORAGE SECTION.
@@ -37,31 +85,47 @@
        01 user-response PIC a(1).
        LINKAGE SECTION.
        PROCEDURE DIVISION.
-             *>*> FORM INPUT + SET VARIABLES 
-              DISPLAY "Create New Account". 
+              OPEN I-O UserFile
+              IF WS-User-File-Not-Found
+                  OPEN OUTPUT UserFile
+                  CLOSE UserFile
+                  OPEN I-O UserFile
+              END-IF
+
+             *>*> FORM INPUT + SET VARIABLES
+              DISPLAY "Create New Account".
               DISPLAY "Enter full name (fisrtname, surname): " WITH NO ADVANCING
                   ACCEPT FullName.
-              UNSTRING FullName delimited by ","
-                  INTO FirstName SurName
-              END-UNSTRING.
+              MOVE "," TO WS-Split-Delimiter
+              PERFORM SPLIT-FULL-NAME
               DISPLAY "HELLO " SurName.
               
-              DISPLAY "Create New Account". 
-              DISPLAY "Enter full name (fisrtname surname): " WITH NO ADVANCING
-                  ACCEPT FullName
-              UNSTRING FullName delimited by ","
-                  INTO FirstName SurName
-              END-UNSTRING.
+              DISPLAY "Create New Account".
+             *>*> reuse the parseName FUNCTION instead of duplicating
+             *>    SPLIT-FULL-NAME's space-delimited split a second
+             *>    time - check ParseStatus and re-prompt on failure
+             *>    instead of persisting a blank FirstName/SurName.
+              PERFORM WITH TEST AFTER UNTIL Parse-OK
+                  MOVE FUNCTION parseName() TO FullName
+              END-PERFORM
               DISPLAY "HELLO " SurName
               
               
              *>*> GENERATE USERNAME
+             *> scan now so user-count reflects the real number of
+             *> accounts on file instead of whatever LOCAL-STORAGE
+             *> happened to hold (LOCAL-STORAGE is reinitialized per
+             *> run, so it can't be trusted to carry a count on its
+             *> own). SAVE-ACCOUNT-TO-USERFILE rescans before the
+             *> WRITE, the same way CHECK-USERNAME-TAKEN gets called
+             *> again on every re-prompt.
+              PERFORM GET-NEXT-USER-SLOT
               STRING user-prefix DELIMITED BY SIZE
                      user-count DELIMITED BY SIZE
                      INTO UserName 
               END-STRING.
-              DISPLAY "your default username is: " UserName. 
-              Default username
+              DISPLAY "your default username is: " UserName.
+             *> Default username
        
              
              *>*> IF STATEMENT
@@ -72,29 +136,153 @@
                       DISPLAY "Enter your new username: " WITH NO ADVANCING
                           ACCEPT UserName
                   END-IF.
+
+             *>*> USERNAME UNIQUENESS CHECK
+              PERFORM CHECK-USERNAME-TAKEN
+              PERFORM UNTIL NOT WS-Username-Taken
+                  DISPLAY "Username " UserName " is already taken"
+                  DISPLAY "Enter a different username: " WITH NO ADVANCING
+                  ACCEPT UserName
+                  PERFORM CHECK-USERNAME-TAKEN
+              END-PERFORM
+
+             *>*> SET A PIN (masked so it never echoes to the screen)
+              DISPLAY "Enter a 4-digit PIN: " WITH NO ADVANCING
+              ACCEPT WS-PIN WITH NO ECHO
+
+             *>*> SSN must be validated before the account is created
+             *>    with it, not after - re-prompt the same way
+             *>    CHECK-USERNAME-TAKEN re-prompts on a taken username.
+              DISPLAY "Enter Social Security Number (SSN): "
+              ACCEPT SSN
+              PERFORM VALIDATE-SSN
+              PERFORM UNTIL WS-SSN-Valid
+                  DISPLAY "SSN is INVALID - enter a real SSN "
+                      "(area not 000/666/900+, group and serial not "
+                      "all zero): " WITH NO ADVANCING
+                  ACCEPT SSN
+                  PERFORM VALIDATE-SSN
+              END-PERFORM
+              display "Full SSN: " SSN
+              display "Area: " SSArea
+              display "Group: " SSGroup
+              display "Serial: " SSSerial
+
               DISPLAY "Account created, welcome " UserName
-       
+              PERFORM SAVE-ACCOUNT-TO-USERFILE
+
              *>*> (RESET VALUE) MOVE VALUE INTO VARIABLE
               MOVE ZERO TO UserName
               DISPLAY "MOVE '0' into variable: " UserName
-       
+
              *>*>MATH
               DISPLAY "Enter 2 values to sum "
               ACCEPT x
               ACCEPT y
-              COMPUTE Total = x + y 
+              COMPUTE Total = x + y
               DISPLAY "= " Total
-       
-       
-              DISPLAY "Enter Social Security Number (SSN): "
-              ACCEPT SSN
-       
-              display "Full SSN: " SSN
-              display "Area: " SSArea
-              display "Group: " SSGroup
-              display "Serial: " SSSerial
-                      
-        
-        
+
+              CLOSE UserFile
               STOP RUN.
+
+      *>*> SPLIT-FULL-NAME
+      *>    splits FullName ON the first WS-Split-Delimiter only, so a
+      *>    middle name, a suffix ("Jr.", "III"), OR a hyphenated
+      *>    surname all land IN SurName together instead OF being
+      *>    truncated TO just the next token.
+       SPLIT-FULL-NAME.
+              MOVE 0 TO WS-Split-Pos
+              MOVE "N" TO WS-Split-Found
+              PERFORM VARYING WS-Split-I FROM 1 BY 1
+                  UNTIL WS-Split-I > 60 OR WS-Split-Found = "Y"
+                  IF FullName(WS-Split-I:1) = WS-Split-Delimiter
+                      MOVE WS-Split-I TO WS-Split-Pos
+                      MOVE "Y" TO WS-Split-Found
+                  END-IF
+              END-PERFORM
+              IF WS-Split-Pos > 0
+                  MOVE FullName(1 : WS-Split-Pos - 1) TO FirstName
+                  MOVE FullName(WS-Split-Pos + 1 : ) TO SurName
+              ELSE
+                  DISPLAY "Invalid input - please enter firstname and surname"
+              END-IF.
+
+      *>*> CHECK-USERNAME-TAKEN
+      *>    looks UserName up on the Users file WITHOUT disturbing the
+      *>    FirstName/SurName already parsed FROM FullName. UR-UserName
+      *>    is alphanumeric so it can't be a RELATIVE KEY - scan every
+      *>    slot for a match, the same linear-scan idiom write-file.cob's
+      *>    FIND-OPERATOR-BY-ID uses for OP-Operator-ID.
+       CHECK-USERNAME-TAKEN.
+              MOVE "N" TO WS-Username-Taken-Flag
+              MOVE "N" TO WS-User-Scan-Flag
+              MOVE ZERO TO WS-User-Rel-Key
+              START UserFile KEY IS NOT LESS THAN WS-User-Rel-Key
+                  INVALID KEY
+                      SET WS-User-Scan-End TO TRUE
+              END-START
+              PERFORM UNTIL WS-User-Scan-End OR WS-Username-Taken
+                  READ UserFile NEXT
+                      AT END
+                          SET WS-User-Scan-End TO TRUE
+                      NOT AT END
+                          IF UR-UserName = UserName
+                              SET WS-Username-Taken TO TRUE
+                          END-IF
+                  END-READ
+              END-PERFORM.
+
+      *>*> GET-NEXT-USER-SLOT
+      *>    scans FOR the highest RELATIVE slot IN use SO a fresh run
+      *>    never hands OUT a duplicate, the same way write-file.cob's
+      *>    GET-NEXT-ID scans Customer.dat instead OF trusting a cached
+      *>    value.
+       GET-NEXT-USER-SLOT.
+              MOVE ZERO TO WS-User-Rel-Key
+              MOVE "N" TO WS-User-Scan-Flag
+              START UserFile KEY IS NOT LESS THAN WS-User-Rel-Key
+                  INVALID KEY
+                      SET WS-User-Scan-End TO TRUE
+              END-START
+              PERFORM UNTIL WS-User-Scan-End
+                  READ UserFile NEXT
+                      AT END
+                          SET WS-User-Scan-End TO TRUE
+                  END-READ
+              END-PERFORM
+             *> WS-User-Rel-Key is left holding the highest occupied
+             *> slot (0 if the file is empty) - that's also the real
+             *> count of accounts on file, so capture it here instead
+             *> of leaving user-count unset.
+              MOVE WS-User-Rel-Key TO user-count
+              ADD 1 TO WS-User-Rel-Key.
+
+      *>*> SAVE-ACCOUNT-TO-USERFILE
+       SAVE-ACCOUNT-TO-USERFILE.
+              MOVE UserName TO UR-UserName
+              MOVE FirstName TO UR-FirstName
+              MOVE SurName TO UR-SurName
+              MOVE WS-PIN TO UR-PIN
+              MOVE SSN TO UR-SSN
+              PERFORM GET-NEXT-USER-SLOT
+              WRITE UserRecord
+                  INVALID KEY
+                      DISPLAY "Error: could not save account " UserName
+              END-WRITE.
+
+      *>*> VALIDATE-SSN
+      *>    rejects SSNs that cannot be real: an all-zero area, group,
+      *>    or serial, the reserved area 666, and areas 900 and above
+      *>    (never issued by the SSA).
+       VALIDATE-SSN.
+              SET WS-SSN-Valid TO TRUE
+              IF SSArea = 0 OR SSArea = 666 OR SSArea >= 900
+                  MOVE "N" TO WS-SSN-Valid-Flag
+              END-IF
+              IF SSGroup = 0
+                  MOVE "N" TO WS-SSN-Valid-Flag
+              END-IF
+              IF SSSerial = 0
+                  MOVE "N" TO WS-SSN-Valid-Flag
+              END-IF.
        
\ No newline at end of file
