@@ -11,14 +11,39 @@
        WORKING-STORAGE SECTION.
       *rates
            01 rates.
-      *        05 tax-rate    PIC V9(4) VALUE .075.
-      *        05 tax-rate    PIC V9(4) VALUE .022.
-               05 tax-rate    PIC V9(4) VALUE .22.
-               05 VAT     PIC V9(4)  VALUE .25.
+               05 tax-rate    PIC V9(4).
+               05 VAT     PIC V9(4).
                05 VAT-conversion-rate PIC V9(15).
                05 TAX-conversion-rate PIC V9(15).
                05 markup PIC V9(4)  VALUE .40.
                05 profit-margin PIC V9(4)  VALUE .03.
+               05 late-fee-rate PIC V9(4)  VALUE .015.
+
+      *    effective-dated tax/VAT rate table, so a price from an
+      *    earlier period can still be recomputed with the rate that
+      *    applied back then instead of whatever rate is live today.
+      *    entries are the rates that used to be hardcoded above,
+      *    kept in the order they took effect.
+           01 WS-Rate-Table-Literal.
+               05 FILLER.
+                   10 FILLER PIC 9(8) VALUE 20200101.
+                   10 FILLER PIC V9(4) VALUE .075.
+                   10 FILLER PIC V9(4) VALUE .25.
+               05 FILLER.
+                   10 FILLER PIC 9(8) VALUE 20220101.
+                   10 FILLER PIC V9(4) VALUE .022.
+                   10 FILLER PIC V9(4) VALUE .25.
+               05 FILLER.
+                   10 FILLER PIC 9(8) VALUE 20240101.
+                   10 FILLER PIC V9(4) VALUE .22.
+                   10 FILLER PIC V9(4) VALUE .25.
+           01 WS-Rate-Array REDEFINES WS-Rate-Table-Literal.
+               05 WS-Rate-Entry OCCURS 3 TIMES.
+                   10 WS-Rate-Eff-Date PIC 9(8).
+                   10 WS-Rate-Tax      PIC V9(4).
+                   10 WS-Rate-VAT      PIC V9(4).
+           01 WS-Rate-Idx PIC 9 VALUE 1.
+           01 WS-Price-Date PIC 9(8) VALUE ZERO.
       *    cost
            01 cost.
              05 prime-cost PIC 9(4)V9(2). *> innkjøpspris 
@@ -36,7 +61,29 @@
               05 gross-price    PIC 9(4)V9(2). *> Final price after VAT
       *currency
            01 in-dollar    PIC $$,$$$,$$9.99.
-      
+
+      *    FX rates, USD TO the customer's home currency.
+           01 WS-FX-Rates.
+               05 WS-FX-EUR PIC 9V9(4) VALUE .92.
+               05 WS-FX-GBP PIC 9V9(4) VALUE .79.
+               05 WS-FX-NOK PIC 9(2)V9(4) VALUE 10.45.
+           01 WS-Net-Price-FX PIC 9(6)V9(2).
+           01 WS-Gross-Price-FX PIC 9(6)V9(2).
+           01 in-net-fx    PIC ZZZ,ZZ9.99.
+           01 in-gross-fx  PIC ZZZ,ZZ9.99.
+           01 WS-Use-Cost-Plus PIC X VALUE "N".
+               88 WS-Cost-Plus-Chosen VALUE "Y", "y".
+
+      *    overdue-balance interest, same fixed-point
+      *    COMPUTE ... ROUNDED style as net-price above.
+           01 WS-Calc-Late-Fee PIC X VALUE "N".
+               88 WS-Calc-Late-Fee-Chosen VALUE "Y", "y".
+           01 WS-Overdue-Balance PIC 9(6)V9(2).
+           01 WS-Late-Fee        PIC 9(6)V9(2).
+           01 WS-Balance-With-Fee PIC 9(6)V9(2).
+           01 in-late-fee         PIC ZZZ,ZZ9.99.
+           01 in-balance-with-fee PIC ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
       *    other languages use floating point calculations. 
       *    -> can introduce errors: 0.00000000001
@@ -45,18 +92,45 @@
       *    which is one of the reasons why it is so popular in fintech
            
 
-           DISPLAY "Enter the Price: " WITH NO ADVANCING
-           ACCEPT op-price
+           DISPLAY "Derive op-price from cost-plus formula? y/n: "
+               WITH NO ADVANCING
+           ACCEPT WS-Use-Cost-Plus
+           IF WS-Cost-Plus-Chosen
+               PERFORM COMPUTE-COST-PLUS-PRICE
+           ELSE
+               DISPLAY "Enter the Price: " WITH NO ADVANCING
+               ACCEPT op-price
+           END-IF
+           DISPLAY "Enter the pricing date (yyyymmdd) [blank = today]: "
+               WITH NO ADVANCING
+           ACCEPT WS-Price-Date
+           IF WS-Price-Date = ZERO
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Price-Date
+           END-IF
+           PERFORM LOOKUP-RATE-FOR-DATE
+
       *    using origianl rates
            COMPUTE net-price  ROUNDED = op-price*(1+tax-rate)
            DISPLAY "V1:"
       *    formatting price
-           MOVE net-price to dollar
+           MOVE net-price to in-dollar
 
            DISPLAY "Net Price (price a. tax):" net-price.
            DISPLAY "Net Price (price a. tax):" in-dollar.
            DISPLAY SPACE
-           
+
+      *    apply VAT on top of the net price to get the final,
+      *    customer-facing gross price.
+           COMPUTE gross-price ROUNDED = net-price*(1+VAT)
+           DISPLAY "Gross Price (price a. VAT):" gross-price
+           DISPLAY SPACE
+
+      *    multi-currency output, driven by the FX rate table above.
+           PERFORM DISPLAY-PRICE-IN-EUR
+           PERFORM DISPLAY-PRICE-IN-GBP
+           PERFORM DISPLAY-PRICE-IN-NOK
+           DISPLAY SPACE
+
       *    using conversion rate.
            COMPUTE VAT-conversion-rate = 1-(VAT/(1+VAT))
            COMPUTE TAX-conversion-rate = 1-(tax-rate/(1+tax-rate))
@@ -69,10 +143,78 @@
            DISPLAY "Net Price (price a. tax):" net-price.
            DISPLAY "Net Price (price a. tax):" in-dollar.
            DISPLAY SPACE
-           
+
+           DISPLAY "Calculate late fee for an overdue balance? y/n: "
+               WITH NO ADVANCING
+           ACCEPT WS-Calc-Late-Fee
+           IF WS-Calc-Late-Fee-Chosen
+               PERFORM COMPUTE-LATE-FEE
+           END-IF
 
 
-           
-           
            STOP RUN.
-       
\ No newline at end of file
+
+      *    LOOKUP-RATE-FOR-DATE
+      *    picks the latest table entry whose effective date is not
+      *    after WS-Price-Date, so tax-rate/VAT reflect whichever
+      *    rate was actually in force on that date.
+       LOOKUP-RATE-FOR-DATE.
+           MOVE WS-Rate-Tax(1) TO tax-rate
+           MOVE WS-Rate-VAT(1) TO VAT
+           PERFORM VARYING WS-Rate-Idx FROM 1 BY 1
+                   UNTIL WS-Rate-Idx > 3
+               IF WS-Rate-Eff-Date(WS-Rate-Idx) <= WS-Price-Date
+                   MOVE WS-Rate-Tax(WS-Rate-Idx) TO tax-rate
+                   MOVE WS-Rate-VAT(WS-Rate-Idx) TO VAT
+               END-IF
+           END-PERFORM.
+
+      *    COMPUTE-COST-PLUS-PRICE
+      *    derives op-price FROM prime-cost using the markup AND
+      *    profit-margin rates declared above (previously unused).
+       COMPUTE-COST-PLUS-PRICE.
+           DISPLAY "Enter prime cost: " WITH NO ADVANCING
+           ACCEPT prime-cost
+           COMPUTE op-price ROUNDED =
+               prime-cost * (1 + markup + profit-margin)
+           DISPLAY "Derived op-price (cost-plus): " op-price.
+
+      *    COMPUTE-LATE-FEE
+      *    assesses interest on an overdue customer balance, using
+      *    the same fixed-point rate/COMPUTE ROUNDED pattern as
+      *    tax-rate/VAT above instead of a floating-point calculation.
+       COMPUTE-LATE-FEE.
+           DISPLAY "Enter overdue balance: " WITH NO ADVANCING
+           ACCEPT WS-Overdue-Balance
+           COMPUTE WS-Late-Fee ROUNDED =
+               WS-Overdue-Balance * late-fee-rate
+           COMPUTE WS-Balance-With-Fee ROUNDED =
+               WS-Overdue-Balance + WS-Late-Fee
+           MOVE WS-Late-Fee TO in-late-fee
+           MOVE WS-Balance-With-Fee TO in-balance-with-fee
+           DISPLAY "Late fee: " in-late-fee
+           DISPLAY "Balance with late fee: " in-balance-with-fee.
+
+       DISPLAY-PRICE-IN-EUR.
+           COMPUTE WS-Net-Price-FX ROUNDED = net-price * WS-FX-EUR
+           COMPUTE WS-Gross-Price-FX ROUNDED = gross-price * WS-FX-EUR
+           MOVE WS-Net-Price-FX TO in-net-fx
+           MOVE WS-Gross-Price-FX TO in-gross-fx
+           DISPLAY "EUR net price  : " in-net-fx
+           DISPLAY "EUR gross price: " in-gross-fx.
+
+       DISPLAY-PRICE-IN-GBP.
+           COMPUTE WS-Net-Price-FX ROUNDED = net-price * WS-FX-GBP
+           COMPUTE WS-Gross-Price-FX ROUNDED = gross-price * WS-FX-GBP
+           MOVE WS-Net-Price-FX TO in-net-fx
+           MOVE WS-Gross-Price-FX TO in-gross-fx
+           DISPLAY "GBP net price  : " in-net-fx
+           DISPLAY "GBP gross price: " in-gross-fx.
+
+       DISPLAY-PRICE-IN-NOK.
+           COMPUTE WS-Net-Price-FX ROUNDED = net-price * WS-FX-NOK
+           COMPUTE WS-Gross-Price-FX ROUNDED = gross-price * WS-FX-NOK
+           MOVE WS-Net-Price-FX TO in-net-fx
+           MOVE WS-Gross-Price-FX TO in-gross-fx
+           DISPLAY "NOK net price  : " in-net-fx
+           DISPLAY "NOK gross price: " in-gross-fx.
