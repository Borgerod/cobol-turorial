@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. costreport.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 23.04.2026.
+      * cost-roll-up report: takes prime cost and overhead inputs for
+      * one product at a time, rolls them up into COGS/dir-cost/
+      * indir-cost/tot-cost (see decimal-arithmatics.cob's cost group,
+      * which declares these fields but never uses them), and shows
+      * the resulting profit margin against the product's selling
+      * price.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-Product-Name PIC X(20).
+      *    cost
+           01 cost.
+             05 prime-cost PIC 9(4)V9(2). *> innkjøpspris
+             05 COGS PIC 9(4)V9(2). *> direkte kostnader
+             05 dir-cost PIC 9(4)V9(2). *> direkte kostnader
+             05 indir-cost PIC 9(4)V9(2). *> indirekte kostnader
+             05 tot-cost PIC 9(4)V9(2). *> totalkostnad / Selvkost
+           01 WS-Selling-Price PIC 9(4)V9(2).
+           01 WS-Margin-Pct PIC S9(3)V9(2).
+           01 in-margin PIC -ZZ9.99.
+           01 WS-More-Flag PIC X VALUE "Y".
+               88 WS-More-Products VALUE "Y", "y".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL NOT WS-More-Products
+               DISPLAY "Enter product name: " WITH NO ADVANCING
+               ACCEPT WS-Product-Name
+               DISPLAY "Enter prime cost: " WITH NO ADVANCING
+               ACCEPT prime-cost
+               DISPLAY "Enter direct overhead cost: " WITH NO ADVANCING
+               ACCEPT dir-cost
+               DISPLAY "Enter indirect overhead cost: "
+                   WITH NO ADVANCING
+               ACCEPT indir-cost
+               DISPLAY "Enter selling price: " WITH NO ADVANCING
+               ACCEPT WS-Selling-Price
+
+               PERFORM ROLL-UP-COSTS
+               PERFORM PRINT-MARGIN-LINE
+
+               DISPLAY "Another product? y/n: " WITH NO ADVANCING
+               ACCEPT WS-More-Flag
+           END-PERFORM
+
+           STOP RUN.
+
+       ROLL-UP-COSTS.
+           COMPUTE COGS = prime-cost + dir-cost
+           COMPUTE tot-cost = COGS + indir-cost
+           COMPUTE WS-Margin-Pct ROUNDED =
+               ((WS-Selling-Price - tot-cost) / WS-Selling-Price) * 100.
+
+       PRINT-MARGIN-LINE.
+           MOVE WS-Margin-Pct TO in-margin
+           DISPLAY SPACE
+           DISPLAY "Product        : " WS-Product-Name
+           DISPLAY "Prime cost     : " prime-cost
+           DISPLAY "Direct cost    : " dir-cost
+           DISPLAY "Indirect cost  : " indir-cost
+           DISPLAY "COGS           : " COGS
+           DISPLAY "Total cost     : " tot-cost
+           DISPLAY "Selling price  : " WS-Selling-Price
+           DISPLAY "Profit margin %: " in-margin
+           DISPLAY SPACE.
