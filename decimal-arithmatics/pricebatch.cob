@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pricebatch.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 24.04.2026.
+      * batch job: reruns the net-price/gross-price computation for
+      * every op-price on the Product file, so a tax-rate or VAT
+      * change doesn't mean re-entering every product by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ProductFile ASSIGN TO "Products.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ProductFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ProductFile.
+           01 ProductRecord.
+               05 PR-Product-Name PIC X(20).
+               05 PR-Op-Price     PIC 9(4)V9(2).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ProductFile-Status PIC XX.
+               88 WS-ProductFile-OK VALUE "00".
+           01 WS-EOF-Flag PIC X VALUE "N".
+               88 WS-EOF VALUE "Y".
+
+      *rates - same layout AS decimal-arithmatics.cob, duplicated here
+      *    the way the cost group is duplicated IN costreport.cob.
+           01 rates.
+               05 tax-rate    PIC V9(4).
+               05 VAT         PIC V9(4).
+           01 WS-Rate-Table-Literal.
+               05 FILLER.
+                   10 FILLER PIC 9(8) VALUE 20200101.
+                   10 FILLER PIC V9(4) VALUE .075.
+                   10 FILLER PIC V9(4) VALUE .25.
+               05 FILLER.
+                   10 FILLER PIC 9(8) VALUE 20220101.
+                   10 FILLER PIC V9(4) VALUE .022.
+                   10 FILLER PIC V9(4) VALUE .25.
+               05 FILLER.
+                   10 FILLER PIC 9(8) VALUE 20240101.
+                   10 FILLER PIC V9(4) VALUE .22.
+                   10 FILLER PIC V9(4) VALUE .25.
+           01 WS-Rate-Array REDEFINES WS-Rate-Table-Literal.
+               05 WS-Rate-Entry OCCURS 3 TIMES.
+                   10 WS-Rate-Eff-Date PIC 9(8).
+                   10 WS-Rate-Tax      PIC V9(4).
+                   10 WS-Rate-VAT      PIC V9(4).
+           01 WS-Rate-Idx PIC 9 VALUE 1.
+           01 WS-Price-Date PIC 9(8) VALUE ZERO.
+
+      *price stages
+           01 price.
+               05 net-price    PIC 9(4)V9(2).
+               05 gross-price  PIC 9(4)V9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT ProductFile
+           IF NOT WS-ProductFile-OK
+               DISPLAY "Unable to open Products.dat"
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Price-Date
+           PERFORM LOOKUP-RATE-FOR-DATE
+
+           DISPLAY "Recalculating prices at tax-rate=" tax-rate
+               " VAT=" VAT
+           PERFORM UNTIL WS-EOF
+               READ ProductFile
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM RECALC-ONE-PRODUCT
+               END-READ
+           END-PERFORM
+
+           CLOSE ProductFile
+           STOP RUN.
+
+       RECALC-ONE-PRODUCT.
+           COMPUTE net-price ROUNDED = PR-Op-Price * (1 + tax-rate)
+           COMPUTE gross-price ROUNDED = net-price * (1 + VAT)
+           DISPLAY PR-Product-Name ": net=" net-price
+               " gross=" gross-price.
+
+      *    LOOKUP-RATE-FOR-DATE (see decimal-arithmatics.cob)
+       LOOKUP-RATE-FOR-DATE.
+           MOVE WS-Rate-Tax(1) TO tax-rate
+           MOVE WS-Rate-VAT(1) TO VAT
+           PERFORM VARYING WS-Rate-Idx FROM 1 BY 1
+                   UNTIL WS-Rate-Idx > 3
+               IF WS-Rate-Eff-Date(WS-Rate-Idx) <= WS-Price-Date
+                   MOVE WS-Rate-Tax(WS-Rate-Idx) TO tax-rate
+                   MOVE WS-Rate-VAT(WS-Rate-Idx) TO VAT
+               END-IF
+           END-PERFORM.
