@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gradebatch.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 22.04.2026.
+      * batch driver: runs every stored customer's Grade through
+      * GET-SCORE-MODEL and reports everyone who lands in
+      * passingScoreOther.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed file handler, so
+      *        this scan uses RELATIVE organization instead (see
+      *        write-file.cob's SELECT CustomerFile for the same
+      *        change and why).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+               FILE STATUS IS WS-CustomerFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           01 CustomerData.
+               COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+      *    relative record number for CustomerFile (scan-only here,
+      *    see write-file.cob for the direct-access usage).
+           01 WS-Relative-Key PIC 9(5).
+           01 WS-End-Of-File PIC X VALUE "N".
+               88 WS-Eof VALUE "Y".
+           01 WS-Answer PIC X(6).
+           01 WS-Exception-Count PIC 9(5) VALUE 0.
+
+      *    grade bands GET-SCORE-MODEL classifies against - same
+      *    table/LINKAGE shape tutCondition2.cob builds, so this batch
+      *    flags the same passingScoreOth exception it would print.
+           01 WS-Grade-Bands.
+               05 WS-Grade-Band OCCURS 3 TIMES.
+                   10 WS-GB-Name    PIC X(15).
+                   10 WS-GB-Allowed PIC X(6).
+           01 WS-Result-Class PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE "passingScore1  " TO WS-GB-Name(1)
+           MOVE "BCD   "          TO WS-GB-Allowed(1)
+           MOVE "passingScore2  " TO WS-GB-Name(2)
+           MOVE "ABCDEF"          TO WS-GB-Allowed(2)
+           MOVE "passingScoreOth" TO WS-GB-Name(3)
+           MOVE "CDF   "          TO WS-GB-Allowed(3)
+
+           OPEN INPUT CustomerFile
+           IF NOT WS-Cust-File-OK
+               DISPLAY "Unable to open Customer.dat"
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-Relative-Key
+           START CustomerFile KEY IS NOT LESS THAN WS-Relative-Key
+               INVALID KEY
+                   SET WS-Eof TO TRUE
+           END-START
+
+           DISPLAY "Grade exception report (passingScoreOther):"
+           PERFORM UNTIL WS-Eof
+               READ CustomerFile NEXT
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       PERFORM CLASSIFY-ONE-CUSTOMER
+               END-READ
+           END-PERFORM
+
+           CLOSE CustomerFile
+           DISPLAY "Total exceptions: " WS-Exception-Count
+           STOP RUN.
+
+       CLASSIFY-ONE-CUSTOMER.
+      *    IMPORTANT -> compile GET-SCORE-MODEL.cob with "-m" instead
+      *    of "-x"
+           IF Grade NOT = SPACE
+               MOVE SPACES TO WS-Answer
+               MOVE Grade TO WS-Answer(1:1)
+               CALL "GET-SCORE-MODEL" USING WS-Answer WS-Grade-Bands
+                   WS-Result-Class
+               IF WS-Result-Class = "passingScoreOth"
+                   ADD 1 TO WS-Exception-Count
+                   DISPLAY "  EXCEPTION: " ID-num " " first-name " "
+                       last-name " Grade=" Grade
+               END-IF
+           END-IF.
