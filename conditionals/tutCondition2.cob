@@ -3,47 +3,57 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CLASS passingScore1    IS "B" THRU "C", "D".
-           CLASS passingScore2    IS "A", "B", "C", "D", "E", "F".
-           CLASS passingScoreOther IS "F" THRU "C", "D".
+      * NOTE
+      *    the grade bands used to be hardcoded here as
+      *    CLASS passingScore1/passingScore2/passingScoreOther
+      *    conditions, so every caller was stuck with the same three
+      *    bands. GET-SCORE-MODEL now takes the band table as a
+      *    LINKAGE parameter instead, so a different department can
+      *    supply its own bands without touching this program's
+      *    source (see WS-Grade-Bands below).
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 answer      PIC X(6) VALUE "Other ".
        01 answer-trim PIC X(1).
 
+      *    this department's grade bands - a different caller would
+      *    build its own WS-Grade-Bands table and pass that instead.
+       01 WS-Grade-Bands.
+           05 WS-Grade-Band OCCURS 3 TIMES.
+               10 WS-GB-Name    PIC X(15).
+               10 WS-GB-Allowed PIC X(6).
+       01 WS-Result-Class PIC X(15).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            MOVE "B     " TO answer
-           CALL "GET-SCORE-MODEL" USING answer
-           STOP RUN.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GET-SCORE-MODEL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-FIRST-CHAR PIC X(1).
-
-       LINKAGE SECTION.
-       01 LS-ANSWER PIC X(6).
-
-       PROCEDURE DIVISION USING LS-ANSWER.
-       GET-SCORE-MODEL-PARA.
-           MOVE LS-ANSWER(1:1) TO WS-FIRST-CHAR
-           EVALUATE TRUE
-               WHEN WS-FIRST-CHAR IS passingScore1
-                   DISPLAY "Score Class: passingScore1"
-               WHEN WS-FIRST-CHAR IS passingScore2
-                   DISPLAY "Score Class: passingScore2"
-               WHEN WS-FIRST-CHAR IS passingScoreOther
-                   DISPLAY "Score Class: passingScoreOther"
-               WHEN OTHER
-                   DISPLAY "Score Class: Unknown"
-           END-EVALUATE
-           GOBACK.
+           MOVE "passingScore1  " TO WS-GB-Name(1)
+           MOVE "BCD   "          TO WS-GB-Allowed(1)
+           MOVE "passingScore2  " TO WS-GB-Name(2)
+           MOVE "ABCDEF"          TO WS-GB-Allowed(2)
+           MOVE "passingScoreOth" TO WS-GB-Name(3)
+           MOVE "CDF   "          TO WS-GB-Allowed(3)
+
+           CALL "GET-SCORE-MODEL" USING answer WS-Grade-Bands
+               WS-Result-Class
+      *    GET-SCORE-MODEL now lives in its own source file
+      *    (GET-SCORE-MODEL.cob) instead of being nested here - a
+      *    nested program is never externally CALLable, and
+      *    gradebatch.cob needs to CALL it too.
+      *    IMPORTANT -> compile GET-SCORE-MODEL.cob with "-m" instead
+      *    of "-x"
+      *    the matched band is returned two ways - WS-Result-Class
+      *    FOR the class name, AND RETURN-CODE (0 = Unknown, ELSE the
+      *    matching band's position IN the table) FOR callers that
+      *    want TO branch ON it without parsing the class name.
+           IF RETURN-CODE > 0
+               DISPLAY "Matched band: " WS-Result-Class
+                   " (band number " RETURN-CODE ")"
+           ELSE
+               DISPLAY "No band matched for: " answer
+           END-IF
+           STOP RUN.
 
-       END PROGRAM GET-SCORE-MODEL.
        END PROGRAM MAIN-PROGRAM.
-       
\ No newline at end of file
