@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-SCORE-MODEL.
+      * grade-band lookup subroutine, pulled out of tutCondition2.cob
+      * (where it used to be a nested program under MAIN-PROGRAM) into
+      * its own top-level PROGRAM-ID/source file, the same shape as
+      * subroutines/VALIDATE-DOB.cob - a nested program is never
+      * externally CALLable, and gradebatch.cob needs to CALL this one
+      * too.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FIRST-CHAR PIC X(1).
+       01 WS-Match-Count PIC 9 VALUE 0.
+       01 WS-Band-Idx PIC 99.
+
+       LINKAGE SECTION.
+       01 LS-ANSWER PIC X(6).
+       01 LS-Grade-Bands.
+           05 LS-Grade-Band OCCURS 3 TIMES.
+               10 LS-GB-Name    PIC X(15).
+               10 LS-GB-Allowed PIC X(6).
+       01 LS-Result-Class PIC X(15).
+
+       PROCEDURE DIVISION USING LS-ANSWER LS-Grade-Bands
+           LS-Result-Class.
+       GET-SCORE-MODEL-PARA.
+           MOVE LS-ANSWER(1:1) TO WS-FIRST-CHAR
+           MOVE "Unknown        " TO LS-Result-Class
+           MOVE 0 TO RETURN-CODE
+
+           PERFORM VARYING WS-Band-Idx FROM 1 BY 1
+               UNTIL WS-Band-Idx > 3
+               MOVE 0 TO WS-Match-Count
+               INSPECT LS-GB-Allowed(WS-Band-Idx) TALLYING
+                   WS-Match-Count FOR ALL WS-FIRST-CHAR
+               IF WS-Match-Count > 0 AND RETURN-CODE = 0
+                   MOVE LS-GB-Name(WS-Band-Idx) TO LS-Result-Class
+                   MOVE WS-Band-Idx TO RETURN-CODE
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Score Class: " LS-Result-Class
+           GOBACK.
+      *    IMPORTANT -> compile with "-m" instead of "-x"
