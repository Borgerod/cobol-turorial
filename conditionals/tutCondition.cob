@@ -7,19 +7,112 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-      * NOTE 
-      *    Not in use, wanted to set esignated-score-test to
-      *    a specific passingScore class based on Ethinicty results 
-      *    to make it more dynamic, but that is not allowed apparently.
-      *    CLASS passingScoreAsian IS "A" THRU "C", "D".*> just to show
-      *    CLASS passingScore IS "A" THRU passing-score-end.
-           CLASS passingScoreAsian IS "A".
-           CLASS passingScore IS "A" THRU "E".
-           
+      * NOTE
+      *    the grade-band thresholds used to be hardcoded here as
+      *    CLASS passingScoreAsian/passingScore conditions - a CLASS
+      *    condition needs a compile-time literal range, so a policy
+      *    change meant a recompile. They're now read from
+      *    GradingRules.dat at runtime instead (see LOAD-GRADING-RULES).
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed file handler, so
+      *        direct access is done through RELATIVE organization
+      *        instead (see write-file.cob's SELECT CustomerFile for
+      *        the same change and why).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+               FILE STATUS IS WS-CustomerFile-Status.
+           SELECT AuditFile ASSIGN TO "AuditLog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditFile-Status.
+           SELECT GradingRuleFile ASSIGN TO "GradingRules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GradingRuleFile-Status.
+           SELECT TranscriptFile ASSIGN TO "Transcript.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TranscriptFile-Status.
+           SELECT NumberFile ASSIGN TO "Numbers.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NumberFile-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           01 CustomerData.
+               COPY CUSTREC.
+
+           FD AuditFile.
+           01 AuditRecord.
+               COPY AUDITLOG.
+
+           FD GradingRuleFile.
+           01 GradingRuleRecord.
+               05 GR-Category       PIC X(6).
+               05 GR-Allowed-Grades PIC X(6).
+
+           FD TranscriptFile.
+           01 TranscriptRecord.
+               05 TR-Student-ID PIC 9(5).
+               05 TR-Timestamp  PIC X(14).
+               05 TR-Ethnicity  PIC X(6).
+               05 TR-Grade      PIC X(1).
+               05 TR-Result     PIC X(6).
+
+           FD NumberFile.
+           01 NumberRecord PIC X(10).
+
        WORKING-STORAGE SECTION.
- 
+      *    relative record number for CustomerFile - kept in sync with
+      *    ID-num via MOVE before every direct READ/WRITE/REWRITE (a
+      *    RELATIVE KEY can't be a field inside the FD RECORD itself).
+           01 WS-Relative-Key PIC 9(5).
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+               88 WS-Cust-File-Not-Found VALUE "23", "35".
+           01 WS-AuditFile-Status PIC XX.
+      *    audit log: one line per successful add/update, same
+      *    AuditLog.dat file the write-file programs write to.
+           01 WS-Audit-Operation PIC X(6).
+
+      *    grade-band thresholds, loaded FROM GradingRules.dat AT
+      *    startup instead of being compiled IN AS CLASS conditions.
+           01 WS-GradingRuleFile-Status PIC XX.
+               88 WS-GradingRuleFile-OK VALUE "00".
+           01 WS-GradingRule-Eof-Flag PIC X VALUE "N".
+               88 WS-GradingRule-Eof VALUE "Y".
+           01 WS-Grading-Rules.
+               05 WS-Grading-Rule OCCURS 10 TIMES.
+                   10 WS-GR-Category       PIC X(6).
+                   10 WS-GR-Allowed-Grades PIC X(6).
+           01 WS-Grading-Rule-Count PIC 99 VALUE 0.
+           01 WS-GR-Idx PIC 99.
+           01 WS-GR-Found-Flag PIC X VALUE "N".
+               88 WS-GR-Found VALUE "Y".
+
+      *    grade-history transcript: one line appended per grading
+      *    result, same OPEN EXTEND/create-if-missing style as
+      *    AuditFile, so a student's history accumulates across runs.
+           01 WS-TranscriptFile-Status PIC XX.
+           01 WS-Transcript-Result PIC X(6).
+
+      *    batch mode: classify a whole file of numbers (Numbers.txt)
+      *    instead of asking the operator to type each one in.
+           01 WS-NumberFile-Status PIC XX.
+               88 WS-NumberFile-OK VALUE "00".
+           01 WS-Number-Eof-Flag PIC X VALUE "N".
+               88 WS-Number-Eof VALUE "Y".
+           01 WS-Batch-Mode-Answer PIC X VALUE "N".
+               88 WS-Batch-Mode VALUE "Y" "y".
+           01 WS-Batch-Prime-Count     PIC 9(5) VALUE 0.
+           01 WS-Batch-Odd-Count       PIC 9(5) VALUE 0.
+           01 WS-Batch-Even-Count      PIC 9(5) VALUE 0.
+           01 WS-Batch-Composite-Count PIC 9(5) VALUE 0.
+           01 WS-Batch-Less5-Count     PIC 9(5) VALUE 0.
+           01 WS-Batch-Rejected-Count  PIC 9(5) VALUE 0.
+
       * not in use (used to show my original idea)
        01 designated-score-test  PIC X(1).
        01 allowedGrades PIC X(6).
@@ -36,15 +129,15 @@
            88 is-number VALUE "0" THRU "9".
            88 is-x VALUE "X".
            88 is-empty VALUE SPACE.
+      *    Age, Can-vote-flag, and Score live here FOR the duration OF
+      *    one run; DateOfBirth and Grade now live ON the customer
+      *    master (CustomerData, see copybooks/CUSTREC.cpy) so grading
+      *    results are tied TO an actual customer RECORD.
        01 Student.
            05 Age    PIC 9(3) VALUE 000.
-     
            05 Can-vote-flag PIC 9(1) VALUE 0.
                88 can-vote VALUE 1.
                88 can-not-vote VALUE 0.
-           
-           05  Grade   PIC X.
-           05  Grade-Sub   REDEFINES Grade PIC 9.
            05  Score-Table.
                10  A   PIC 9(1) VALUE 6.
                10  B   PIC 9(1) VALUE 5.
@@ -57,10 +150,54 @@
            05  Score             PIC 9.
            05 MatchCount PIC 9 VALUE 0.
                88 has-passed VALUE 1.
+
+       01 WS-Todays-Date.
+           05 WS-Today-yyyy PIC 9(4).
+           05 WS-Today-mm   PIC 9(2).
+           05 WS-Today-dd   PIC 9(2).
+
+      *    validated the same way edit-data.cob/tutVariables.cob
+      *    validate a date of birth before trusting it - see
+      *    subroutines/VALIDATE-DOB.cob.
+       01 WS-DOB-Valid-Flag PIC X.
+           88 WS-DOB-Valid VALUE "Y".
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter Age : " WITH NO ADVANCING
+           OPEN I-O CustomerFile
+           IF WS-Cust-File-Not-Found
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN I-O CustomerFile
+           END-IF
+           OPEN EXTEND AuditFile
+           IF WS-AuditFile-Status = "35"
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+
+           OPEN EXTEND TranscriptFile
+           IF WS-TranscriptFile-Status = "35"
+               OPEN OUTPUT TranscriptFile
+               CLOSE TranscriptFile
+               OPEN EXTEND TranscriptFile
+           END-IF
+
+           PERFORM LOAD-GRADING-RULES
 
-           ACCEPT Age
+           DISPLAY "Enter Customer ID : " WITH NO ADVANCING
+           ACCEPT ID-num
+           PERFORM WITH TEST AFTER UNTIL WS-DOB-Valid
+               DISPLAY "Enter date of birth (ddmmyyyy) : "
+                   WITH NO ADVANCING
+               ACCEPT DateOfBirth
+               CALL "VALIDATE-DOB" USING DOB-dd, DOB-mm, DOB-yyyy,
+                   WS-DOB-Valid-Flag
+               IF NOT WS-DOB-Valid
+                   DISPLAY "Error: not a real date"
+               END-IF
+           END-PERFORM
+           PERFORM COMPUTE-AGE-FROM-DOB
            DISPLAY "Enter Grade : " WITH NO ADVANCING
            ACCEPT Grade
            MOVE Score-Entry(Grade-Sub) TO Score
@@ -119,21 +256,20 @@
       *        DISPLAY "You Failed"
       *    END-IF
 
-      *    ALT 2
-           EVALUATE ethnicity
-               WHEN "Asian"
-                   IF Grade passingScoreAsian
-                       DISPLAY "You Passed"
-                   ELSE
-                       DISPLAY "You Failed"
-                   END-IF
-               WHEN OTHER
-                   IF Grade passingScore
-                       DISPLAY "You Passed"
-                   ELSE
-                       DISPLAY "You Failed"
-                   END-IF
-           END-EVALUATE
+      *    ALT 2 - now data-driven: thresholds come FROM the
+      *    GradingRules.dat table loaded at startup (LOAD-GRADING-
+      *    RULES) instead of compiled-in CLASS conditions.
+           PERFORM FIND-GRADING-RULE
+           MOVE 0 TO MatchCount
+           INSPECT allowedGrades TALLYING MatchCount FOR ALL Grade
+           IF MatchCount > 0
+               MOVE "Passed" TO WS-Transcript-Result
+               DISPLAY "You Passed"
+           ELSE
+               MOVE "Failed" TO WS-Transcript-Result
+               DISPLAY "You Failed"
+           END-IF
+           PERFORM WRITE-TRANSCRIPT-ENTRY
 
       *NUMERIC ALPHABETIC ALPHABETIC-UPPER
            IF Score IS NOT NUMERIC THEN
@@ -149,41 +285,239 @@
 
 
       *    EVALUATE NUMBER
-           PERFORM UNTIL is-x
+           DISPLAY "Classify numbers from Numbers.txt instead of "
+               "typing them in? (Y/N) : " WITH NO ADVANCING
+           ACCEPT WS-Batch-Mode-Answer
+           IF WS-Batch-Mode
+               PERFORM BATCH-CLASSIFY-NUMBERS
+           ELSE
+               PERFORM UNTIL is-x
+               MOVE 0 TO test-length
+               MOVE SPACES TO test-number
+               DISPLAY "Enter Single Number [press 'X' to Exit]:"
+                   WITH NO ADVANCING
+               ACCEPT test-number
+               INSPECT FUNCTION TRIM(test-number) TALLYING test-length
+                   FOR ALL CHARACTERS
+
+               IF test-number(1:1) = "X"
+                   EXIT PERFORM
+               END-IF
+               IF NOT is-number OR NOT is-single OR is-empty
+                   IF is-empty
+                       DISPLAY "Error: is empty"
+                   ELSE
+                       IF NOT is-number
+                            DISPLAY "Error: not a number"
+                       END-IF
+                       IF NOT is-single
+                           DISPLAY "Error: not a single"
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "=> Your number is " WITH NO ADVANCING
+                   EVALUATE TRUE
+                       WHEN is-prime DISPLAY "Prime"
+                       WHEN is-odd DISPLAY "Odd"
+                       WHEN is-even DISPLAY "Even"
+                       WHEN is-composite DISPLAY "Composite"
+                       WHEN is-less-than-5 DISPLAY "Less than 5"
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+           PERFORM SAVE-STUDENT-TO-CUSTOMER
+           CLOSE CustomerFile
+           CLOSE AuditFile
+           CLOSE TranscriptFile
+           STOP RUN.
+
+       SAVE-STUDENT-TO-CUSTOMER.
+      *    DateOfBirth and Grade are already IN the FD RECORD
+      *    (CustomerData) - just add/update the matching customer.
+           MOVE ID-num TO WS-Relative-Key
+           READ CustomerFile
+               INVALID KEY
+      *            a brand-new customer - req048's blank-name
+      *            rejection applies here too, same re-prompt idiom
+      *            as write-file.cob's Register-new-customer.
+                   PERFORM WITH TEST AFTER
+                       UNTIL first-name NOT = SPACES
+                       DISPLAY "first name :" WITH NO ADVANCING
+                       ACCEPT first-name
+                       IF first-name = SPACES
+                           DISPLAY "Error: first name cannot be blank"
+                       END-IF
+                   END-PERFORM
+                   PERFORM WITH TEST AFTER
+                       UNTIL last-name NOT = SPACES
+                       DISPLAY "last name :" WITH NO ADVANCING
+                       ACCEPT last-name
+                       IF last-name = SPACES
+                           DISPLAY "Error: last name cannot be blank"
+                       END-IF
+                   END-PERFORM
+                   MOVE ZERO TO PayCheck
+                   SET Customer-Active TO TRUE
+                   WRITE CustomerData
+                       INVALID KEY
+                           DISPLAY "Error: could not add customer "
+                               ID-num
+                       NOT INVALID KEY
+                           MOVE "ADD" TO WS-Audit-Operation
+                           PERFORM WRITE-AUDIT-LOG
+                   END-WRITE
+               NOT INVALID KEY
+                   REWRITE CustomerData
+                       INVALID KEY
+                           DISPLAY "Error: could not update customer "
+                               ID-num
+                       NOT INVALID KEY
+                           MOVE "CHANGE" TO WS-Audit-Operation
+                           PERFORM WRITE-AUDIT-LOG
+                   END-REWRITE
+           END-READ.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+           MOVE "tutCondition" TO AL-Program
+           MOVE SPACES TO AL-Operator
+           MOVE WS-Audit-Operation TO AL-Operation
+           MOVE ID-num TO AL-Customer-ID
+           MOVE "grade " TO AL-Detail
+           MOVE Grade TO AL-Detail(7:1)
+           WRITE AuditRecord.
+
+       WRITE-TRANSCRIPT-ENTRY.
+      *    append this run's pass/fail result TO the student's
+      *    grade-history, Transcript.dat, instead OF only ever
+      *    seeing the latest result ON screen.
+           MOVE ID-num TO TR-Student-ID
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TR-Timestamp
+           MOVE ethnicity TO TR-Ethnicity
+           MOVE Grade TO TR-Grade
+           MOVE WS-Transcript-Result TO TR-Result
+           WRITE TranscriptRecord.
+
+       BATCH-CLASSIFY-NUMBERS.
+      *    same classification rules as the interactive loop above,
+      *    but driven FROM a whole file OF numbers AND summarized BY
+      *    category instead OF one-at-a-time operator entry.
+           OPEN INPUT NumberFile
+           IF NOT WS-NumberFile-OK
+               DISPLAY "Unable to open Numbers.txt"
+           ELSE
+               PERFORM UNTIL WS-Number-Eof
+                   READ NumberFile
+                       AT END
+                           SET WS-Number-Eof TO TRUE
+                       NOT AT END
+                           MOVE NumberRecord TO test-number
+                           PERFORM CLASSIFY-ONE-BATCH-NUMBER
+                   END-READ
+               END-PERFORM
+               CLOSE NumberFile
+
+               DISPLAY "Batch classification summary:"
+               DISPLAY "  Prime ........ : " WS-Batch-Prime-Count
+               DISPLAY "  Odd .......... : " WS-Batch-Odd-Count
+               DISPLAY "  Even ......... : " WS-Batch-Even-Count
+               DISPLAY "  Composite .... : " WS-Batch-Composite-Count
+               DISPLAY "  Less than 5 .. : " WS-Batch-Less5-Count
+               DISPLAY "  Rejected ..... : " WS-Batch-Rejected-Count
+           END-IF.
+
+       CLASSIFY-ONE-BATCH-NUMBER.
            MOVE 0 TO test-length
-           MOVE SPACES TO test-number
-           DISPLAY "Enter Single Number [press 'X' to Exit]:" 
-               WITH NO ADVANCING
-           ACCEPT test-number
-           INSPECT FUNCTION TRIM(test-number) TALLYING test-length 
+           INSPECT FUNCTION TRIM(test-number) TALLYING test-length
                FOR ALL CHARACTERS
-      
-           IF test-number(1:1) = "X"
-               EXIT PERFORM
-           END-IF
            IF NOT is-number OR NOT is-single OR is-empty
-               IF is-empty
-                   DISPLAY "Error: is empty"
-               ELSE
-                   IF NOT is-number
-                        DISPLAY "Error: not a number"
-                   END-IF
-                   IF NOT is-single
-                       DISPLAY "Error: not a single"
-                   END-IF
-               END-IF
+               ADD 1 TO WS-Batch-Rejected-Count
            ELSE
-               DISPLAY "=> Your number is " WITH NO ADVANCING
                EVALUATE TRUE
-                   WHEN is-prime DISPLAY "Prime"
-                   WHEN is-odd DISPLAY "Odd"
-                   WHEN is-even DISPLAY "Even"
-                   WHEN is-composite DISPLAY "Composite"
-                   WHEN is-less-than-5 DISPLAY "Less than 5"
+                   WHEN is-prime ADD 1 TO WS-Batch-Prime-Count
+                   WHEN is-odd ADD 1 TO WS-Batch-Odd-Count
+                   WHEN is-even ADD 1 TO WS-Batch-Even-Count
+                   WHEN is-composite ADD 1 TO WS-Batch-Composite-Count
+                   WHEN is-less-than-5 ADD 1 TO WS-Batch-Less5-Count
                END-EVALUATE
-           END-PERFORM.
+           END-IF.
 
-           STOP RUN.
+       LOAD-GRADING-RULES.
+      *    seed GradingRules.dat with the original hardcoded policy
+      *    the first time it's missing - same create-if-missing/
+      *    default-seed pattern as write-file.cob's Operators.dat.
+           OPEN INPUT GradingRuleFile
+           IF NOT WS-GradingRuleFile-OK
+               DISPLAY "GradingRules.dat not found - seeding defaults"
+               OPEN OUTPUT GradingRuleFile
+               MOVE "Asian " TO GR-Category
+               MOVE "A     " TO GR-Allowed-Grades
+               WRITE GradingRuleRecord
+               DISPLAY "  Asian  -> A"
+               MOVE "Other " TO GR-Category
+               MOVE "ABCDE " TO GR-Allowed-Grades
+               WRITE GradingRuleRecord
+               DISPLAY "  Other  -> ABCDE"
+               CLOSE GradingRuleFile
+               OPEN INPUT GradingRuleFile
+           END-IF
+
+           MOVE 0 TO WS-Grading-Rule-Count
+           PERFORM UNTIL WS-GradingRule-Eof
+               READ GradingRuleFile
+                   AT END
+                       SET WS-GradingRule-Eof TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-Grading-Rule-Count
+                       MOVE GR-Category
+                           TO WS-GR-Category(WS-Grading-Rule-Count)
+                       MOVE GR-Allowed-Grades
+                           TO WS-GR-Allowed-Grades
+                               (WS-Grading-Rule-Count)
+               END-READ
+           END-PERFORM
+           CLOSE GradingRuleFile.
+
+       FIND-GRADING-RULE.
+      *    look up ethnicity IN the loaded rules, falling back TO the
+      *    OTHER category IF there's no exact match.
+           MOVE "N" TO WS-GR-Found-Flag
+           MOVE "ABCDE " TO allowedGrades
+           PERFORM VARYING WS-GR-Idx FROM 1 BY 1
+               UNTIL WS-GR-Idx > WS-Grading-Rule-Count
+               IF WS-GR-Category(WS-GR-Idx) = ethnicity
+                   MOVE WS-GR-Allowed-Grades(WS-GR-Idx) TO allowedGrades
+                   SET WS-GR-Found TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-GR-Found
+               PERFORM VARYING WS-GR-Idx FROM 1 BY 1
+                   UNTIL WS-GR-Idx > WS-Grading-Rule-Count
+                   IF WS-GR-Category(WS-GR-Idx) = "Other "
+                       MOVE WS-GR-Allowed-Grades(WS-GR-Idx)
+                           TO allowedGrades
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       COMPUTE-AGE-FROM-DOB.
+      *    derive Age FROM DateOfBirth instead OF asking the operator
+      *    TO keep a consistent Age typed IN by hand.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-Today-yyyy
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-Today-mm
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-Today-dd
+
+           COMPUTE Age = WS-Today-yyyy - DOB-yyyy
+           IF WS-Today-mm < DOB-mm
+               SUBTRACT 1 FROM Age
+           ELSE
+               IF WS-Today-mm = DOB-mm AND WS-Today-dd < DOB-dd
+                   SUBTRACT 1 FROM Age
+               END-IF
+           END-IF
+           DISPLAY "Computed Age : " Age.
            END PROGRAM tutCondition.
 
       
\ No newline at end of file
