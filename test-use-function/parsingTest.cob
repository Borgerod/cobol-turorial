@@ -22,6 +22,9 @@ DATA DIVISION.
               01 FullName.
                      05 FirstName PIC A(30).
                      05 SurName PIC A(30).
+                     05 ParseStatus PIC X.
+                            88 Parse-OK VALUE 'Y'.
+                            88 Parse-Failed VALUE 'N'.
               01 SSN.
                      05 SSArea PIC 999.
                      05 SSGroup PIC 99.
@@ -38,8 +41,12 @@ PROCEDURE DIVISION.
 
       *> CALL 'parseName' RETURNING FullName
        MOVE FUNCTION parseName() TO FullName
-       display "Firstname: " FirstName
-       display "Surname: " SurName
+       IF Parse-OK
+           display "Firstname: " FirstName
+           display "Surname: " SurName
+       ELSE
+           display "parseName failed - no space found in input"
+       END-IF
 
       *> DISPLAY "HELLO " FUNCTION TRIM(SurName)
 
