@@ -16,13 +16,18 @@
        01 FullName.
               05 FirstName PIC A(30).
               05 SurName PIC A(30).
-       
+              05 ParseStatus PIC X.
+                     88 Parse-OK     VALUE 'Y'.
+                     88 Parse-Failed VALUE 'N'.
+
        PROCEDURE DIVISION RETURNING FullName.
        
-              DISPLAY "Enter full name (firstname surname): " WITH NO ADVANCING
+              DISPLAY "Enter full name (firstname surname): "
+                  WITH NO ADVANCING
               ACCEPT FullNameBuffer
-              
-             *>  loop through every character one by one, and stop as soon as you hit a space, remembering where it was.
+
+             *>  loop through every character one by one, and stop as
+             *>  soon as you hit a space, remembering where it was.
               MOVE 0 TO SpacePos
               MOVE 'N' TO FoundFlag
               PERFORM VARYING I FROM 1 BY 1
@@ -33,12 +38,23 @@
                   END-IF
               END-PERFORM
               
-             *>  if we found a space, use its position to cut the buffer into two pieces and store them in FirstName and SurName. Otherwise, complain to the user.
+             *>  if we found a space, use its position to cut the
+             *>  buffer into two pieces and store them in FirstName
+             *>  and SurName. Otherwise, complain to the user.
+             *>  SurName takes everything after the first space - not
+             *>  just the next word - so a middle name, a suffix like
+             *>  "Jr.", or a hyphenated surname survive intact.
               IF SpacePos > 0
-                  MOVE FullNameBuffer(1 : SpacePos - 1)      TO FirstName
-                  MOVE FullNameBuffer(SpacePos + 1 : 30)     TO SurName
+                  MOVE FullNameBuffer(1 : SpacePos - 1)
+                      TO FirstName
+                  MOVE FullNameBuffer(SpacePos + 1 : 61 - SpacePos)
+                      TO SurName
+                  SET Parse-OK TO TRUE
               ELSE
-                  DISPLAY "Invalid input - please enter firstname and surname"
+                  DISPLAY "Invalid input - please enter "
+                      "firstname and surname"
+                  MOVE SPACES TO FirstName SurName
+                  SET Parse-Failed TO TRUE
               END-IF
        
               GOBACK RETURNING FullName.
