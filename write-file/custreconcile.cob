@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custreconcile.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 28.04.2026.
+      * end-of-day reconciliation: counts and hash-totals ID-num
+      * across every record actually on Customer.dat and compares it
+      * to the running control total write-file.cob built up during
+      * the day's "Register new customer" runs, flagging any mismatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed file handler, so
+      *        this scan uses RELATIVE organization instead (see
+      *        write-file.cob's SELECT CustomerFile for the same
+      *        change and why).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+               FILE STATUS IS WS-CustomerFile-Status.
+           SELECT ControlTotalFile ASSIGN TO "ControlTotal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ControlTotalFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           01 CustomerData.
+               COPY CUSTREC.
+
+           FD ControlTotalFile.
+           01 ControlTotalRecord.
+               05 CT-Count      PIC 9(7).
+               05 CT-Hash-Total PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+      *    relative record number for CustomerFile (scan-only here).
+           01 WS-Relative-Key PIC 9(5).
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+           01 WS-ControlTotalFile-Status PIC XX.
+               88 WS-ControlTotal-File-OK VALUE "00".
+           01 WS-Eof-Flag PIC X VALUE "N".
+               88 WS-Eof VALUE "Y".
+
+           01 WS-Actual-Count PIC 9(7) VALUE ZERO.
+           01 WS-Actual-Hash-Total PIC 9(10) VALUE ZERO.
+           01 WS-Control-Count PIC 9(7) VALUE ZERO.
+           01 WS-Control-Hash-Total PIC 9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CONTROL-TOTAL
+           PERFORM SCAN-CUSTOMER-FILE
+           PERFORM DISPLAY-RECONCILIATION
+           STOP RUN.
+
+       READ-CONTROL-TOTAL.
+           OPEN INPUT ControlTotalFile
+           IF WS-ControlTotal-File-OK
+               READ ControlTotalFile
+                   NOT AT END
+                       MOVE CT-Count TO WS-Control-Count
+                       MOVE CT-Hash-Total TO WS-Control-Hash-Total
+               END-READ
+               CLOSE ControlTotalFile
+           ELSE
+               DISPLAY "No ControlTotal.dat on file - "
+                   "treating control total as zero"
+           END-IF.
+
+       SCAN-CUSTOMER-FILE.
+           OPEN INPUT CustomerFile
+           IF NOT WS-Cust-File-OK
+               DISPLAY "Unable to open Customer.dat"
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-Relative-Key
+           START CustomerFile KEY IS NOT LESS THAN WS-Relative-Key
+               INVALID KEY
+                   SET WS-Eof TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-Eof
+               READ CustomerFile NEXT
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-Actual-Count
+                       ADD ID-num TO WS-Actual-Hash-Total
+               END-READ
+           END-PERFORM
+
+           CLOSE CustomerFile.
+
+       DISPLAY-RECONCILIATION.
+           DISPLAY "End-of-day reconciliation - Customer.dat"
+           DISPLAY "  Actual record count .. : " WS-Actual-Count
+           DISPLAY "  Control record count . : " WS-Control-Count
+           DISPLAY "  Actual ID-num total ... : " WS-Actual-Hash-Total
+           DISPLAY "  Control ID-num total .. : "
+               WS-Control-Hash-Total
+
+           IF WS-Actual-Count = WS-Control-Count
+               AND WS-Actual-Hash-Total = WS-Control-Hash-Total
+               DISPLAY "Reconciliation OK - Customer.dat matches "
+                   "the control total"
+           ELSE
+               DISPLAY "Reconciliation MISMATCH - Customer.dat "
+                   "does not match the control total"
+           END-IF.
