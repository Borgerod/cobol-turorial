@@ -9,61 +9,286 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed (ISAM/VBISAM) file
+      *        handler, so direct lookup/update/delete by ID-num is
+      *        done through RELATIVE organization instead - ID-num
+      *        doubles as the relative record number (see
+      *        WS-Relative-Key below), since GET-NEXT-ID already hands
+      *        out IDs as a dense sequential count.
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+      *        lock each RECORD as it's read/written so a second
+      *        concurrent run of this program can't clobber an
+      *        in-flight write FROM another operator.
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-CustomerFile-Status.
+           SELECT AuditFile ASSIGN TO "AuditLog.dat"
                ORGANIZATION IS LINE SEQUENTIAL
-               *> means: each piece OF DATA uses one LINE.
-               ACCESS IS SEQUENTIAL.
-               
+               FILE STATUS IS WS-AuditFile-Status.
+           SELECT ControlTotalFile ASSIGN TO "ControlTotal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ControlTotalFile-Status.
+      *    operator sign-on credentials, checked before a customer
+      *    record can be added. OP-Operator-ID is alphanumeric so it
+      *    can't be a RELATIVE KEY itself - WS-Operator-Rel-Key tracks
+      *    each operator's slot instead and lookups scan for the ID
+      *    (see FIND-OPERATOR-BY-ID), the same way a name lookup does.
+           SELECT OperatorFile ASSIGN TO "Operators.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Operator-Rel-Key
+               FILE STATUS IS WS-OperatorFile-Status.
+
        DATA DIVISION.
        FILE SECTION.
            FD CustomerFile.  *> FD = file description
            01 CustomerData. *> make customer RECORD:
-               05 ID-num PIC 9(5).
-               05 customer-name.
-                   10 first-name PIC a(8).
-                   10 last-name PIC a(15).
-                   
+               COPY CUSTREC.
+
+           FD AuditFile.
+           01 AuditRecord.
+               COPY AUDITLOG.
+
+           FD OperatorFile.
+           01 OperatorRecord.
+               05 OP-Operator-ID PIC X(10).
+               05 OP-Password    PIC X(10).
+
+      *    end-of-day reconciliation control total: a running count
+      *    and hash-total of ID-num across every customer registered
+      *    today, FOR custreconcile.cob TO check Customer.dat against.
+           FD ControlTotalFile.
+           01 ControlTotalRecord.
+               05 CT-Count      PIC 9(7).
+               05 CT-Hash-Total PIC 9(10).
+
        WORKING-STORAGE SECTION.
+           01 WS-ControlTotalFile-Status PIC XX.
+               88 WS-ControlTotal-File-OK VALUE "00".
+           01 WS-Running-Count PIC 9(7) VALUE ZERO.
+           01 WS-Running-Hash-Total PIC 9(10) VALUE ZERO.
+           01 WS-AuditFile-Status PIC XX.
+      *    audit log: one line per successful write to Customer.dat,
+      *    same AuditLog.dat file custmaint.cob writes to.
+           01 WS-Audit-Operation PIC X(6).
+           01 WS-Audit-Detail PIC X(40).
            01 WS-CustomerData. *> make customer RECORD:
                05 WS-ID-num PIC 9(5).
                05 WS-customer-name.
                    10 WS-first-name PIC a(8).
                    10 WS-last-name PIC a(15).
            01 WS-last-id-num PIC 9(5) VALUE 00000.
+      *    paycheck entry split into dollars/cents the same way SSN is
+      *    split into SSArea/SSGroup/SSSerial - ACCEPT into a PIC
+      *    9(4)V9(2) field directly drops/misplaces digits in this
+      *    build, so the implied decimal point is applied afterward
+      *    via COMPUTE instead.
+           01 WS-Pay-Dollars PIC 9(4).
+           01 WS-Pay-Cents PIC 9(2).
+      *    relative record number for CustomerFile - kept in sync with
+      *    ID-num via MOVE before every direct WRITE/READ/REWRITE/
+      *    DELETE (a RELATIVE KEY can't be a field inside the FD RECORD
+      *    itself, so it has to live here instead of on CustomerData).
+           01 WS-Relative-Key PIC 9(5).
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+               88 WS-Cust-File-Not-Found VALUE "35".
+               88 WS-Cust-File-End VALUE "10".
+               88 WS-Cust-File-Duplicate VALUE "22".
+      *        disk full, file locked, or any other low-level failure -
+      *        see the GnuCOBOL FILE STATUS key table for the full list.
+               88 WS-Cust-File-Error VALUE "30", "91", "92", "93",
+                   "94", "95", "96", "97", "98", "99".
+           01 WS-Duplicate-Flag PIC X VALUE "N".
+               88 WS-Duplicate-Found VALUE "Y".
+           01 WS-Check-New-ID PIC 9(5).
+           01 WS-Check-First PIC a(8).
+           01 WS-Check-Last PIC a(15).
+
+      *    backup: OPEN OUTPUT on an indexed file truncates it, so take
+      *    a timestamped copy first - cheap insurance against a
+      *    truncation mistake, since COBOL has no native file-copy verb.
+           01 WS-Backup-Timestamp PIC X(14).
+           01 WS-Backup-Cmd PIC X(80).
+
+      *    operator sign-on: Register-new-customer won't run until
+      *    this succeeds against Operators.dat.
+           01 WS-OperatorFile-Status PIC XX.
+               88 WS-Operator-File-OK VALUE "00".
+               88 WS-Operator-File-Not-Found VALUE "23", "35".
+           01 WS-Operator-ID-Entry PIC X(10).
+           01 WS-Password-Entry PIC X(10).
+           01 WS-Signed-On-Flag PIC X VALUE "N".
+               88 WS-Signed-On VALUE "Y".
+      *    relative record number for OperatorFile (see SELECT
+      *    OperatorFile above) - 1 for the seeded admin account, and
+      *    the scan position while FIND-OPERATOR-BY-ID looks for a
+      *    matching OP-Operator-ID.
+           01 WS-Operator-Rel-Key PIC 9(5).
+           01 WS-Operator-Found-Flag PIC X VALUE "N".
+               88 WS-Operator-Found VALUE "Y".
+           01 WS-Operator-Scan-Flag PIC X VALUE "N".
+               88 WS-Operator-Scan-End VALUE "Y".
        PROCEDURE DIVISION.
-      *    will do: 
+      *    indexed files must already EXIST before OPEN I-O -
+      *    create an empty one the first time this runs.
+           OPEN I-O CustomerFile
+      *    Customer.dat already exists at this point (status 35 is the
+      *    only not-found case) - back it up here, before the
+      *    not-found branch's OPEN OUTPUT, not inside it: OPEN OUTPUT
+      *    only ever runs when the file is absent, so a backup taken
+      *    there copies a file that by definition does not exist yet.
+           IF NOT WS-Cust-File-Not-Found
+               PERFORM BACKUP-CUSTOMER-FILE
+           ELSE
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN I-O CustomerFile
+           END-IF
+           PERFORM CHECK-CUSTOMER-FILE-STATUS
+           CLOSE CustomerFile.
+
+           OPEN EXTEND AuditFile
+           IF WS-AuditFile-Status = "35"
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+
+           OPEN I-O OperatorFile
+           IF WS-Operator-File-Not-Found
+               OPEN OUTPUT OperatorFile
+               CLOSE OperatorFile
+               OPEN I-O OperatorFile
+      *        seed a default operator the very first time this runs,
+      *        so there is SOMEONE who can sign on.
+               MOVE "admin" TO OP-Operator-ID
+               MOVE "1234" TO OP-Password
+               MOVE 1 TO WS-Operator-Rel-Key
+               WRITE OperatorRecord
+               DISPLAY "Seeded default operator 'admin' "
+                   "with password '1234'"
+           END-IF
+           CLOSE OperatorFile
+
+           PERFORM READ-CONTROL-TOTAL
+
+      *    will do:
       *             - look FOR FILE: OPEN file or create file.
       *             - add all of our fields, write file.
       *             - CLOSE FILE.
-      
+
 
       *    (1) FROM STATIC DATA
       *    OPEN OUTPUT CustomerFile. *> destructive - will overwrite
-           OPEN EXTEND CustomerFile. *> destructive - will extend
-               MOVE 00001 TO ID-num. 
-               MOVE "Doug" TO first-name. 
+           OPEN I-O CustomerFile.
+           PERFORM CHECK-CUSTOMER-FILE-STATUS.
+               MOVE 00001 TO ID-num.
+               MOVE "Doug" TO first-name.
                MOVE "Thomas" TO last-name.
+               MOVE ID-num TO WS-Relative-Key.
                WRITE CustomerData
+                   INVALID KEY
+                       DISPLAY "Customer " ID-num " already on file"
+                   NOT INVALID KEY
+                       MOVE "ADD" TO WS-Audit-Operation
+                       STRING first-name DELIMITED BY SPACE
+                           SPACE DELIMITED BY SIZE
+                           last-name DELIMITED BY SPACE
+                           INTO WS-Audit-Detail
+                       END-STRING
+                       PERFORM WRITE-AUDIT-LOG
+                       PERFORM UPDATE-CONTROL-TOTAL
                END-WRITE.
            CLOSE CustomerFile.
            DISPLAY SPACE
-           
 
-      *    seperating FOR now
+
+      *    seperating FOR now - direct lookup by key instead of a scan.
            OPEN INPUT CustomerFile.
+           PERFORM CHECK-CUSTOMER-FILE-STATUS.
+            MOVE 00001 TO ID-num
+            MOVE ID-num TO WS-Relative-Key
             READ CustomerFile
-             AT END
+             INVALID KEY
                DISPLAY "End of file"
-             NOT AT END
+             NOT INVALID KEY
                DISPLAY "reading: " ID-num " " first-name " " last-name
-               MOVE ID-num TO WS-last-id-num
             END-READ.
            CLOSE CustomerFile.
-           
+
+      *    find the highest ID-num on file so new customers always
+      *    get a unique ID, even across separate runs of this program.
+           PERFORM GET-NEXT-ID.
+
       *    (2) FROM INPUT
-           OPEN OUTPUT CustomerFile.
+           PERFORM SIGN-ON
+           IF WS-Signed-On
+               PERFORM Register-new-customer
+           ELSE
+               DISPLAY "Sign-on failed - customer not registered"
+      *        a nonzero RETURN-CODE here is what lets
+      *        billing-job.cob's CHECK-STEP-RETURN-CODE actually
+      *        detect this step failed instead of seeing rc=0 (the
+      *        STOP RUN default) and treating zero customers
+      *        registered as a successful run.
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           CLOSE AuditFile.
+           STOP RUN.
+
+       SIGN-ON.
+      *    require a valid operator ID/password on file before a
+      *    customer record can be added.
+           DISPLAY "Operator ID :" WITH NO ADVANCING
+           ACCEPT WS-Operator-ID-Entry
+           DISPLAY "Password :" WITH NO ADVANCING
+           ACCEPT WS-Password-Entry WITH NO ECHO
+
+           MOVE "N" TO WS-Signed-On-Flag
+           OPEN INPUT OperatorFile
+           PERFORM FIND-OPERATOR-BY-ID
+           IF WS-Operator-Found
+               IF OP-Password = WS-Password-Entry
+                   SET WS-Signed-On TO TRUE
+               ELSE
+                   DISPLAY "Sign-on failed: incorrect password"
+               END-IF
+           ELSE
+               DISPLAY "Sign-on failed: unknown operator ID"
+           END-IF
+           CLOSE OperatorFile.
+
+       FIND-OPERATOR-BY-ID.
+      *    OP-Operator-ID is alphanumeric so it can't be a RELATIVE
+      *    KEY - scan every slot for a match, the same linear-scan
+      *    idiom CHECK-DUPLICATE-CUSTOMER uses for a name match.
+           MOVE "N" TO WS-Operator-Found-Flag
+           MOVE "N" TO WS-Operator-Scan-Flag
+           MOVE ZERO TO WS-Operator-Rel-Key
+           START OperatorFile KEY IS NOT LESS THAN WS-Operator-Rel-Key
+               INVALID KEY
+                   SET WS-Operator-Scan-End TO TRUE
+           END-START
+           PERFORM UNTIL WS-Operator-Scan-End OR WS-Operator-Found
+               READ OperatorFile NEXT
+                   AT END
+                       SET WS-Operator-Scan-End TO TRUE
+                   NOT AT END
+                       IF OP-Operator-ID = WS-Operator-ID-Entry
+                           SET WS-Operator-Found TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       Register-new-customer.
+           OPEN I-O CustomerFile.
+           PERFORM CHECK-CUSTOMER-FILE-STATUS.
                DISPLAY "Register new customer "
                DISPLAY SPACE
-               
+
                *> idea: REPLACE WITH increment generator
       *        Increment ID-num FROM WS-last-id-num
                COMPUTE ID-num = WS-last-id-num + 1
@@ -71,18 +296,179 @@
                DISPLAY "Customer ID :" ID-num
       *        DISPLAY "Customer ID :" WITH NO ADVANCING
       *        ACCEPT ID-num
-               
-               DISPLAY "first name :" WITH NO ADVANCING
-               ACCEPT first-name
-               
-               DISPLAY "last name :" WITH NO ADVANCING
-               ACCEPT last-name
-
-               DISPLAY "Adding new customer: " CustomerData
-               WRITE CustomerData
-               END-WRITE.
+
+      *        re-prompt instead of letting a spaces-only name land
+      *        in CustomerData - WITH TEST AFTER so the prompt always
+      *        runs at least once regardless of first-name/last-name's
+      *        initial content (same style as loops.cob's while loop).
+               PERFORM WITH TEST AFTER UNTIL first-name NOT = SPACES
+                   DISPLAY "first name :" WITH NO ADVANCING
+                   ACCEPT first-name
+                   IF first-name = SPACES
+                       DISPLAY "Error: first name cannot be blank"
+                   END-IF
+               END-PERFORM
+
+               PERFORM WITH TEST AFTER UNTIL last-name NOT = SPACES
+                   DISPLAY "last name :" WITH NO ADVANCING
+                   ACCEPT last-name
+                   IF last-name = SPACES
+                       DISPLAY "Error: last name cannot be blank"
+                   END-IF
+               END-PERFORM
+
+               PERFORM CHECK-DUPLICATE-CUSTOMER
+               IF WS-Duplicate-Found
+                   DISPLAY "Warning: " first-name " " last-name
+                       " is already on file - customer not added"
+               ELSE
+      *            CHECK-DUPLICATE-CUSTOMER's scan left every other
+      *            field in CustomerData holding whatever it last
+      *            read - set the rest of the record explicitly
+      *            instead of trusting stale scan leftovers.
+                   MOVE ZERO TO DateOfBirth
+                   DISPLAY "Monthly paycheck - dollars :"
+                       WITH NO ADVANCING
+                   ACCEPT WS-Pay-Dollars
+                   DISPLAY "Monthly paycheck - cents :"
+                       WITH NO ADVANCING
+                   ACCEPT WS-Pay-Cents
+                   COMPUTE PayCheck = WS-Pay-Dollars
+                       + (WS-Pay-Cents / 100)
+                   MOVE SPACE TO Grade
+                   SET Customer-Active TO TRUE
+                   DISPLAY "Adding new customer: " CustomerData
+                   MOVE ID-num TO WS-Relative-Key
+                   WRITE CustomerData
+                       INVALID KEY
+                           DISPLAY "Customer " ID-num " already on file"
+                       NOT INVALID KEY
+                           MOVE "ADD" TO WS-Audit-Operation
+                           STRING first-name DELIMITED BY SPACE
+                               SPACE DELIMITED BY SIZE
+                               last-name DELIMITED BY SPACE
+                               INTO WS-Audit-Detail
+                           END-STRING
+                           PERFORM WRITE-AUDIT-LOG
+                           PERFORM UPDATE-CONTROL-TOTAL
+                   END-WRITE
+               END-IF.
+           CLOSE CustomerFile.
+           DISPLAY SPACE.
+
+       CHECK-DUPLICATE-CUSTOMER.
+      *    scan the file FOR an existing customer WITH the same name
+      *    before writing a new RECORD, instead OF trusting the operator.
+           MOVE "N" TO WS-Duplicate-Flag
+           MOVE ID-num TO WS-Check-New-ID
+           MOVE first-name TO WS-Check-First
+           MOVE last-name TO WS-Check-Last
+           MOVE ZERO TO WS-Relative-Key
+           START CustomerFile KEY IS NOT LESS THAN WS-Relative-Key
+               INVALID KEY
+                   SET WS-Cust-File-End TO TRUE
+           END-START
+           PERFORM UNTIL WS-Cust-File-End OR WS-Duplicate-Found
+               READ CustomerFile NEXT
+                   AT END
+                       SET WS-Cust-File-End TO TRUE
+                   NOT AT END
+                       IF first-name = WS-Check-First
+                           AND last-name = WS-Check-Last
+                           SET WS-Duplicate-Found TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+      *    re-establish the RECORD the caller was working WITH.
+           MOVE WS-Check-New-ID TO ID-num
+           MOVE WS-Check-First TO first-name
+           MOVE WS-Check-Last TO last-name.
+
+       CHECK-CUSTOMER-FILE-STATUS.
+      *    a meaningful error FOR anything an OPEN can fail WITH beyond
+      *    the expected "file not found ON first run" case, instead OF
+      *    failing silently.
+           IF WS-Cust-File-Duplicate
+               DISPLAY "Error: duplicate key on Customer.dat, status: "
+                   WS-CustomerFile-Status
+           END-IF
+           IF WS-Cust-File-Error
+               DISPLAY "Error: Customer.dat file error, status: "
+                   WS-CustomerFile-Status
+      *        a non-zero RETURN-CODE before STOP RUN is what lets a
+      *        caller shelling this program out via CALL "SYSTEM"
+      *        (billing-job.cob) detect the failure - a bare STOP RUN
+      *        leaves RETURN-CODE at its default of zero.
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       BACKUP-CUSTOMER-FILE.
+      *    PERFORM this before every OPEN OUTPUT CustomerFile so a
+      *    truncation mistake is always recoverable from a timestamped
+      *    copy instead of being silent and unrecoverable.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-Backup-Timestamp
+           STRING "cp -f Customer.dat Customer.dat.bak."
+               WS-Backup-Timestamp
+               DELIMITED BY SIZE
+               INTO WS-Backup-Cmd
+           END-STRING
+           CALL "SYSTEM" USING WS-Backup-Cmd.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+           MOVE "write-file" TO AL-Program
+           MOVE WS-Operator-ID-Entry TO AL-Operator
+           MOVE WS-Audit-Operation TO AL-Operation
+           MOVE ID-num TO AL-Customer-ID
+           MOVE WS-Audit-Detail TO AL-Detail
+           WRITE AuditRecord.
+
+       READ-CONTROL-TOTAL.
+      *    pick up today's running total where the last run left off,
+      *    instead of starting back at zero every time this program runs.
+           MOVE ZERO TO WS-Running-Count WS-Running-Hash-Total
+           OPEN INPUT ControlTotalFile
+           IF WS-ControlTotal-File-OK
+               READ ControlTotalFile
+                   NOT AT END
+                       MOVE CT-Count TO WS-Running-Count
+                       MOVE CT-Hash-Total TO WS-Running-Hash-Total
+               END-READ
+               CLOSE ControlTotalFile
+           END-IF.
+
+       UPDATE-CONTROL-TOTAL.
+      *    add the customer just written to the running total and save
+      *    it, so custreconcile.cob has a control figure to check
+      *    Customer.dat against at end of day.
+           ADD 1 TO WS-Running-Count
+           ADD ID-num TO WS-Running-Hash-Total
+           MOVE WS-Running-Count TO CT-Count
+           MOVE WS-Running-Hash-Total TO CT-Hash-Total
+           OPEN OUTPUT ControlTotalFile
+           WRITE ControlTotalRecord
+           CLOSE ControlTotalFile.
+
+       GET-NEXT-ID.
+      *    scan FOR the current max ID-num so a fresh run never hands
+      *    OUT a duplicate, instead of trusting a single cached value.
+           MOVE 00000 TO WS-last-id-num
+           OPEN INPUT CustomerFile
+           PERFORM CHECK-CUSTOMER-FILE-STATUS
+           MOVE ZERO TO WS-Relative-Key
+           START CustomerFile KEY IS NOT LESS THAN WS-Relative-Key
+               INVALID KEY
+                   SET WS-Cust-File-End TO TRUE
+           END-START
+           PERFORM UNTIL WS-Cust-File-End
+               READ CustomerFile NEXT
+                   AT END
+                       SET WS-Cust-File-End TO TRUE
+                   NOT AT END
+                       IF ID-num > WS-last-id-num
+                           MOVE ID-num TO WS-last-id-num
+                       END-IF
+               END-READ
+           END-PERFORM
            CLOSE CustomerFile.
-           DISPLAY SPACE
-           
-           STOP RUN.
-       
\ No newline at end of file
