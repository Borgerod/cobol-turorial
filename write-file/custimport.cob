@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custimport.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 27.04.2026.
+      * bulk-load customer records from a comma-delimited extract
+      * (CustomerImport.csv: ID,FirstName,LastName per line) into
+      * Customer.dat instead of adding them one at a time through
+      * custmaint.cob. Splits each line the same way
+      * string-functions.cob's PARSE-CSV-LINE does - one comma-
+      * delimited field at a time via UNSTRING WITH POINTER - so a
+      * line with extra or missing trailing fields doesn't need a
+      * different program.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ImportFile ASSIGN TO "CustomerImport.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ImportFile-Status.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed file handler, so
+      *        direct WRITE by ID-num is done through RELATIVE
+      *        organization instead (see write-file.cob's SELECT
+      *        CustomerFile for the same change and why).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+      *        lock each RECORD as it's written so a concurrent
+      *        custmaint.cob/write-file.cob run can't clobber an
+      *        in-flight import.
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-CustomerFile-Status.
+           SELECT AuditFile ASSIGN TO "AuditLog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditFile-Status.
+      *    operator sign-on credentials, checked before any import
+      *    line is written (same file/layout/scan idiom as
+      *    write-file.cob's SIGN-ON/FIND-OPERATOR-BY-ID).
+           SELECT OperatorFile ASSIGN TO "Operators.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Operator-Rel-Key
+               FILE STATUS IS WS-OperatorFile-Status.
+      *    end-of-day reconciliation control total, shared with
+      *    write-file.cob/custmaint.cob (see write-file.cob's SELECT
+      *    ControlTotalFile) so custreconcile.cob sees every customer
+      *    added through any of the three creation paths.
+           SELECT ControlTotalFile ASSIGN TO "ControlTotal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ControlTotalFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ImportFile.
+           01 ImportRecord PIC X(80).
+
+           FD CustomerFile.
+           01 CustomerData.
+               COPY CUSTREC.
+
+           FD AuditFile.
+           01 AuditRecord.
+               COPY AUDITLOG.
+
+           FD OperatorFile.
+           01 OperatorRecord.
+               05 OP-Operator-ID PIC X(10).
+               05 OP-Password    PIC X(10).
+
+           FD ControlTotalFile.
+           01 ControlTotalRecord.
+               05 CT-Count      PIC 9(7).
+               05 CT-Hash-Total PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+           01 WS-AuditFile-Status PIC XX.
+      *    audit log: one line per successful import, same AuditLog.dat
+      *    file custmaint.cob and write-file.cob write to.
+           01 WS-Audit-Detail PIC X(40).
+           01 WS-ImportFile-Status PIC XX.
+               88 WS-ImportFile-OK VALUE "00".
+           01 WS-Import-EOF-Flag PIC X VALUE "N".
+               88 WS-Import-EOF VALUE "Y".
+
+      *    relative record number for CustomerFile - kept in sync with
+      *    ID-num via MOVE before every direct WRITE (a RELATIVE KEY
+      *    can't be a field inside the FD RECORD itself, so it has to
+      *    live here instead of on CustomerData).
+           01 WS-Relative-Key PIC 9(5).
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+               88 WS-Cust-File-Not-Found VALUE "23", "35".
+
+      *    CSV parsing - same OCCURS-table/WITH POINTER technique as
+      *    string-functions.cob's PARSE-CSV-LINE.
+           01 WS-CSV-Fields.
+               05 WS-CSV-Field OCCURS 10 TIMES PIC X(30).
+           01 WS-CSV-Field-Count PIC 99 VALUE 0.
+           01 WS-CSV-Ptr PIC 999 VALUE 1.
+           01 WS-CSV-Line-Len PIC 999.
+
+           01 WS-Imported-Count PIC 9(5) VALUE ZERO.
+           01 WS-Rejected-Count PIC 9(5) VALUE ZERO.
+
+      *    operator sign-on state - see SIGN-ON/FIND-OPERATOR-BY-ID.
+           01 WS-OperatorFile-Status PIC XX.
+               88 WS-Operator-File-Not-Found VALUE "23", "35".
+           01 WS-Operator-Rel-Key PIC 9(5).
+           01 WS-Operator-Found-Flag PIC X VALUE "N".
+               88 WS-Operator-Found VALUE "Y".
+           01 WS-Operator-Scan-Flag PIC X VALUE "N".
+               88 WS-Operator-Scan-End VALUE "Y".
+           01 WS-Operator-ID-Entry PIC X(10).
+           01 WS-Password-Entry PIC X(10).
+           01 WS-Signed-On-Flag PIC X VALUE "N".
+               88 WS-Signed-On VALUE "Y".
+
+      *    control total state - see READ-CONTROL-TOTAL/
+      *    UPDATE-CONTROL-TOTAL (same idiom as write-file.cob's).
+           01 WS-ControlTotalFile-Status PIC XX.
+               88 WS-ControlTotal-File-OK VALUE "00".
+           01 WS-Running-Count PIC 9(7) VALUE ZERO.
+           01 WS-Running-Hash-Total PIC 9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT ImportFile
+           IF NOT WS-ImportFile-OK
+               DISPLAY "Unable to open CustomerImport.csv"
+               STOP RUN
+           END-IF
+
+      *    Operators.dat is shared with write-file.cob, which already
+      *    seeds a default "admin"/"1234" operator the first time it
+      *    runs - a batch import requires the same sign-on as an
+      *    interactive add, so an unattended/unauthorized drop of
+      *    CustomerImport.csv can't add customers on its own.
+           OPEN I-O OperatorFile
+           IF WS-Operator-File-Not-Found
+               OPEN OUTPUT OperatorFile
+               CLOSE OperatorFile
+               OPEN I-O OperatorFile
+           END-IF
+           CLOSE OperatorFile
+
+           PERFORM SIGN-ON
+           IF NOT WS-Signed-On
+               DISPLAY "Sign-on failed - import aborted"
+               CLOSE ImportFile
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN I-O CustomerFile
+           IF WS-Cust-File-Not-Found
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN I-O CustomerFile
+           END-IF
+
+           OPEN EXTEND AuditFile
+           IF WS-AuditFile-Status = "35"
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+
+           PERFORM READ-CONTROL-TOTAL
+
+           PERFORM UNTIL WS-Import-EOF
+               READ ImportFile
+                   AT END
+                       SET WS-Import-EOF TO TRUE
+                   NOT AT END
+                       PERFORM IMPORT-ONE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE ImportFile
+           CLOSE CustomerFile
+           CLOSE AuditFile
+
+           DISPLAY "Customers imported: " WS-Imported-Count
+           DISPLAY "Lines rejected    : " WS-Rejected-Count
+           STOP RUN.
+
+       IMPORT-ONE-LINE.
+           PERFORM PARSE-CSV-LINE
+           IF WS-CSV-Field-Count < 3
+               DISPLAY "Rejected (too few fields): " ImportRecord
+               ADD 1 TO WS-Rejected-Count
+           ELSE
+               MOVE WS-CSV-Field(1) TO ID-num
+               MOVE FUNCTION TRIM(WS-CSV-Field(2)) TO first-name
+               MOVE FUNCTION TRIM(WS-CSV-Field(3)) TO last-name
+      *        the CSV extract carries no DOB/paycheck/grade data -
+      *        set the rest of the record explicitly instead of
+      *        leaving whatever was last in this buffer.
+               MOVE ZERO TO DateOfBirth
+               MOVE ZERO TO PayCheck
+               MOVE SPACE TO Grade
+               SET Customer-Active TO TRUE
+               MOVE ID-num TO WS-Relative-Key
+               WRITE CustomerData
+                   INVALID KEY
+                       DISPLAY "Rejected (duplicate ID " ID-num "): "
+                           ImportRecord
+                       ADD 1 TO WS-Rejected-Count
+                   NOT INVALID KEY
+                       ADD 1 TO WS-Imported-Count
+                       STRING first-name DELIMITED BY SPACE
+                           SPACE DELIMITED BY SIZE
+                           last-name DELIMITED BY SPACE
+                           INTO WS-Audit-Detail
+                       END-STRING
+                       PERFORM WRITE-AUDIT-LOG
+                       PERFORM UPDATE-CONTROL-TOTAL
+               END-WRITE
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+           MOVE "custimport" TO AL-Program
+           MOVE WS-Operator-ID-Entry TO AL-Operator
+           MOVE "ADD" TO AL-Operation
+           MOVE ID-num TO AL-Customer-ID
+           MOVE WS-Audit-Detail TO AL-Detail
+           WRITE AuditRecord.
+
+       SIGN-ON.
+      *    require a valid operator ID/password on file before the
+      *    import can run (same idiom as write-file.cob).
+           DISPLAY "Operator ID :" WITH NO ADVANCING
+           ACCEPT WS-Operator-ID-Entry
+           DISPLAY "Password :" WITH NO ADVANCING
+           ACCEPT WS-Password-Entry WITH NO ECHO
+
+           MOVE "N" TO WS-Signed-On-Flag
+           OPEN INPUT OperatorFile
+           PERFORM FIND-OPERATOR-BY-ID
+           IF WS-Operator-Found
+               IF OP-Password = WS-Password-Entry
+                   SET WS-Signed-On TO TRUE
+               ELSE
+                   DISPLAY "Sign-on failed: incorrect password"
+               END-IF
+           ELSE
+               DISPLAY "Sign-on failed: unknown operator ID"
+           END-IF
+           CLOSE OperatorFile.
+
+       FIND-OPERATOR-BY-ID.
+      *    OP-Operator-ID is alphanumeric so it can't be a RELATIVE
+      *    KEY - scan every slot for a match, the same linear-scan
+      *    idiom write-file.cob's FIND-OPERATOR-BY-ID uses.
+           MOVE "N" TO WS-Operator-Found-Flag
+           MOVE "N" TO WS-Operator-Scan-Flag
+           MOVE ZERO TO WS-Operator-Rel-Key
+           START OperatorFile KEY IS NOT LESS THAN WS-Operator-Rel-Key
+               INVALID KEY
+                   SET WS-Operator-Scan-End TO TRUE
+           END-START
+           PERFORM UNTIL WS-Operator-Scan-End OR WS-Operator-Found
+               READ OperatorFile NEXT
+                   AT END
+                       SET WS-Operator-Scan-End TO TRUE
+                   NOT AT END
+                       IF OP-Operator-ID = WS-Operator-ID-Entry
+                           SET WS-Operator-Found TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       READ-CONTROL-TOTAL.
+      *    pick up today's running total where the last run (of this
+      *    program, write-file.cob, or custmaint.cob) left off, instead
+      *    of starting back at zero every time this program runs.
+           MOVE ZERO TO WS-Running-Count WS-Running-Hash-Total
+           OPEN INPUT ControlTotalFile
+           IF WS-ControlTotal-File-OK
+               READ ControlTotalFile
+                   NOT AT END
+                       MOVE CT-Count TO WS-Running-Count
+                       MOVE CT-Hash-Total TO WS-Running-Hash-Total
+               END-READ
+               CLOSE ControlTotalFile
+           END-IF.
+
+       UPDATE-CONTROL-TOTAL.
+      *    add the customer just written to the running total and save
+      *    it, so custreconcile.cob has a control figure to check
+      *    Customer.dat against at end of day (same idiom as
+      *    write-file.cob's UPDATE-CONTROL-TOTAL).
+           ADD 1 TO WS-Running-Count
+           ADD ID-num TO WS-Running-Hash-Total
+           MOVE WS-Running-Count TO CT-Count
+           MOVE WS-Running-Hash-Total TO CT-Hash-Total
+           OPEN OUTPUT ControlTotalFile
+           WRITE ControlTotalRecord
+           CLOSE ControlTotalFile.
+
+       PARSE-CSV-LINE.
+           MOVE ZERO TO WS-CSV-Field-Count
+           MOVE 1 TO WS-CSV-Ptr
+           MOVE SPACES TO WS-CSV-Fields
+           COMPUTE WS-CSV-Line-Len =
+               FUNCTION LENGTH(FUNCTION TRIM(ImportRecord))
+
+           PERFORM UNTIL WS-CSV-Ptr > WS-CSV-Line-Len
+               OR WS-CSV-Field-Count >= 10
+               ADD 1 TO WS-CSV-Field-Count
+               UNSTRING ImportRecord DELIMITED BY ","
+                   INTO WS-CSV-Field(WS-CSV-Field-Count)
+                   WITH POINTER WS-CSV-Ptr
+               END-UNSTRING
+           END-PERFORM.
