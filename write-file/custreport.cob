@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custreport.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 22.04.2026.
+      * batch report: paginated listing of every customer on file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed file handler, so
+      *        this scan uses RELATIVE organization instead (see
+      *        write-file.cob's SELECT CustomerFile for the same
+      *        change and why).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+               FILE STATUS IS WS-CustomerFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           01 CustomerData.
+               COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+      *    relative record number for CustomerFile (scan-only here).
+           01 WS-Relative-Key PIC 9(5).
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+               88 WS-Cust-File-End VALUE "10".
+           01 WS-End-Of-File PIC X VALUE "N".
+               88 WS-Eof VALUE "Y".
+           01 WS-Lines-On-Page PIC 99 VALUE 0.
+           01 WS-Lines-Per-Page PIC 99 VALUE 20.
+           01 WS-Page-Num PIC 999 VALUE 0.
+           01 WS-Customer-Count PIC 9(5) VALUE 0.
+           01 WS-Inactive-Count PIC 9(5) VALUE 0.
+
+           01 WS-Report-Heading.
+               05 FILLER PIC X(6)  VALUE "ID".
+               05 FILLER PIC X(10) VALUE "FIRST NAME".
+               05 FILLER PIC X(15) VALUE "LAST NAME".
+
+           01 WS-Report-Line.
+               05 WS-RL-ID    PIC ZZZZ9.
+               05 FILLER      PIC X(2) VALUE SPACES.
+               05 WS-RL-First PIC X(8).
+               05 FILLER      PIC X(2) VALUE SPACES.
+               05 WS-RL-Last  PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT CustomerFile
+           IF NOT WS-Cust-File-OK
+               DISPLAY "Unable to open Customer.dat"
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-Relative-Key
+           START CustomerFile KEY IS NOT LESS THAN WS-Relative-Key
+               INVALID KEY
+                   SET WS-Eof TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-Eof
+               READ CustomerFile NEXT
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       PERFORM PRINT-CUSTOMER-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CustomerFile
+           DISPLAY SPACE
+           DISPLAY "Total customers listed: " WS-Customer-Count
+           DISPLAY "Inactive customers excluded: " WS-Inactive-Count
+           STOP RUN.
+
+       PRINT-CUSTOMER-LINE.
+      *    inactive customers (see custmaint.cob's Activate/
+      *    deactivate option) are excluded from the listing rather
+      *    than deleted, so their history is kept off this report
+      *    without losing the underlying record.
+           IF Customer-Inactive
+               ADD 1 TO WS-Inactive-Count
+           ELSE
+               IF WS-Lines-On-Page = 0
+                   PERFORM PRINT-PAGE-HEADING
+               END-IF
+
+               MOVE ID-num TO WS-RL-ID
+               MOVE first-name TO WS-RL-First
+               MOVE last-name TO WS-RL-Last
+               DISPLAY WS-Report-Line
+               ADD 1 TO WS-Lines-On-Page
+               ADD 1 TO WS-Customer-Count
+
+               IF WS-Lines-On-Page >= WS-Lines-Per-Page
+                   MOVE 0 TO WS-Lines-On-Page
+               END-IF
+           END-IF.
+
+       PRINT-PAGE-HEADING.
+           ADD 1 TO WS-Page-Num
+           DISPLAY SPACE
+           DISPLAY "CUSTOMER LISTING - PAGE " WS-Page-Num
+           DISPLAY WS-Report-Heading
+           DISPLAY "------------------------------".
