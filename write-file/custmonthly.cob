@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custmonthly.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 08.08.2026.
+      * month-end summary: total current payroll across active
+      * customers, plus how many customers were added (per
+      * AuditLog.dat) during the requested month - so month-end
+      * review doesn't mean eyeballing Customer.dat by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed file handler, so
+      *        this scan uses RELATIVE organization instead (see
+      *        write-file.cob's SELECT CustomerFile for the same
+      *        change and why).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+               FILE STATUS IS WS-CustomerFile-Status.
+           SELECT AuditFile ASSIGN TO "AuditLog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           01 CustomerData.
+               COPY CUSTREC.
+
+           FD AuditFile.
+           01 AuditRecord.
+               COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+      *    relative record number for CustomerFile (scan-only here).
+           01 WS-Relative-Key PIC 9(5).
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+           01 WS-AuditFile-Status PIC XX.
+               88 WS-Audit-File-OK VALUE "00".
+           01 WS-Cust-Eof-Flag PIC X VALUE "N".
+               88 WS-Cust-Eof VALUE "Y".
+           01 WS-Audit-Eof-Flag PIC X VALUE "N".
+               88 WS-Audit-Eof VALUE "Y".
+
+      *    report month, entered as yyyymm and matched against the
+      *    first 6 characters of AL-Timestamp (itself
+      *    FUNCTION CURRENT-DATE's yyyymmddhhmmss).
+           01 WS-Report-Month PIC 9(6).
+
+           01 WS-Active-Count    PIC 9(5) VALUE ZERO.
+           01 WS-Inactive-Count  PIC 9(5) VALUE ZERO.
+           01 WS-Payroll-Total   PIC 9(7)V9(2) VALUE ZERO.
+           01 in-Payroll-Total   PIC Z(6)9.99.
+           01 WS-New-Customer-Count PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Report month (yyyymm) :" WITH NO ADVANCING
+           ACCEPT WS-Report-Month
+
+           PERFORM SCAN-CUSTOMER-FILE
+           PERFORM SCAN-AUDIT-LOG
+           PERFORM DISPLAY-MONTHLY-SUMMARY
+           STOP RUN.
+
+       SCAN-CUSTOMER-FILE.
+           OPEN INPUT CustomerFile
+           IF NOT WS-Cust-File-OK
+               DISPLAY "Unable to open Customer.dat"
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-Relative-Key
+           START CustomerFile KEY IS NOT LESS THAN WS-Relative-Key
+               INVALID KEY
+                   SET WS-Cust-Eof TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-Cust-Eof
+               READ CustomerFile NEXT
+                   AT END
+                       SET WS-Cust-Eof TO TRUE
+                   NOT AT END
+                       PERFORM TOTAL-ONE-CUSTOMER
+               END-READ
+           END-PERFORM
+
+           CLOSE CustomerFile.
+
+       TOTAL-ONE-CUSTOMER.
+      *    inactive customers are excluded from the payroll total,
+      *    the same way custreport.cob excludes them from its listing.
+           IF Customer-Inactive
+               ADD 1 TO WS-Inactive-Count
+           ELSE
+               ADD 1 TO WS-Active-Count
+               ADD PayCheck TO WS-Payroll-Total
+           END-IF.
+
+       SCAN-AUDIT-LOG.
+           OPEN INPUT AuditFile
+           IF NOT WS-Audit-File-OK
+               DISPLAY "No AuditLog.dat on file - "
+                   "treating new-customer count as zero"
+           ELSE
+               PERFORM UNTIL WS-Audit-Eof
+                   READ AuditFile
+                       AT END
+                           SET WS-Audit-Eof TO TRUE
+                       NOT AT END
+                           PERFORM CHECK-ONE-AUDIT-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE AuditFile
+           END-IF.
+
+       CHECK-ONE-AUDIT-ENTRY.
+           IF AL-Operation = "ADD"
+               AND AL-Timestamp(1:6) = WS-Report-Month
+               ADD 1 TO WS-New-Customer-Count
+           END-IF.
+
+       DISPLAY-MONTHLY-SUMMARY.
+           MOVE WS-Payroll-Total TO in-Payroll-Total
+           DISPLAY SPACE
+           DISPLAY "Monthly Summary - " WS-Report-Month
+           DISPLAY "------------------------------"
+           DISPLAY "New customers added this month : "
+               WS-New-Customer-Count
+           DISPLAY "Active customers on file ..... : " WS-Active-Count
+           DISPLAY "Inactive customers on file .... : "
+               WS-Inactive-Count
+           DISPLAY "Total payroll (active customers): "
+               in-Payroll-Total.
