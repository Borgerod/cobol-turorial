@@ -0,0 +1,471 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. custmaint.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 22.04.2026.
+      * customer maintenance: add / change / delete / inquire
+      * by ID-num, built on the same CustomerData layout as write-file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.dat"
+      *        this build's libcob has no indexed file handler, so
+      *        direct lookup/update/delete by ID-num is done through
+      *        RELATIVE organization instead (see write-file.cob's
+      *        SELECT CustomerFile for the same change and why).
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Relative-Key
+      *        lock each RECORD as it's read/written so a second
+      *        concurrent run of this program (or of write-file.cob)
+      *        can't clobber an in-flight write FROM another operator.
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-CustomerFile-Status.
+           SELECT AuditFile ASSIGN TO "AuditLog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditFile-Status.
+      *    operator sign-on credentials, checked before ADD-CUSTOMER
+      *    will run (same file/layout/scan idiom as write-file.cob's
+      *    SIGN-ON/FIND-OPERATOR-BY-ID).
+           SELECT OperatorFile ASSIGN TO "Operators.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-Operator-Rel-Key
+               FILE STATUS IS WS-OperatorFile-Status.
+      *    end-of-day reconciliation control total, shared with
+      *    write-file.cob (see its SELECT ControlTotalFile) so
+      *    custreconcile.cob sees every customer added through either
+      *    program, not just the ones added via write-file.cob.
+           SELECT ControlTotalFile ASSIGN TO "ControlTotal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ControlTotalFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CustomerFile.
+           01 CustomerData.
+               COPY CUSTREC.
+
+           FD AuditFile.
+           01 AuditRecord.
+               COPY AUDITLOG.
+
+           FD OperatorFile.
+           01 OperatorRecord.
+               05 OP-Operator-ID PIC X(10).
+               05 OP-Password    PIC X(10).
+
+           FD ControlTotalFile.
+           01 ControlTotalRecord.
+               05 CT-Count      PIC 9(7).
+               05 CT-Hash-Total PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+           01 WS-AuditFile-Status PIC XX.
+      *    audit log: one line per successful add/change/delete, so
+      *    there's a record of who touched Customer.dat and when.
+           01 WS-Audit-Operation PIC X(6).
+           01 WS-Audit-ID PIC 9(5).
+           01 WS-Audit-Detail PIC X(40).
+      *    before/after name capture for CHANGE-CUSTOMER's audit entry
+      *    - first-name/last-name get overwritten by the new-value
+      *    ACCEPT, so the pre-change name has to be saved off first.
+           01 WS-Before-First-Name PIC X(8).
+           01 WS-Before-Last-Name PIC X(15).
+      *    paycheck entry split into dollars/cents the same way SSN
+      *    is split into SSArea/SSGroup/SSSerial in base/cobolTutBase
+      *    - ACCEPT into a PIC 9(4)V9(2) field directly drops/
+      *    misplaces digits in this build, so the implied decimal
+      *    point is applied afterward via COMPUTE instead.
+           01 WS-Pay-Dollars PIC 9(4).
+           01 WS-Pay-Cents PIC 9(2).
+      *    relative record number for CustomerFile - kept in sync with
+      *    ID-num via MOVE before every direct WRITE/READ/REWRITE/
+      *    DELETE (a RELATIVE KEY can't be a field inside the FD RECORD
+      *    itself, so it has to live here instead of on CustomerData).
+           01 WS-Relative-Key PIC 9(5).
+           01 WS-CustomerFile-Status PIC XX.
+               88 WS-Cust-File-OK VALUE "00".
+               88 WS-Cust-File-Not-Found VALUE "23", "35".
+      *        disk full, file locked, or any other low-level failure -
+      *        see the GnuCOBOL FILE STATUS key table for the full list.
+               88 WS-Cust-File-Error VALUE "30", "91", "92", "93",
+                   "94", "95", "96", "97", "98", "99".
+           01 WS-Choice PIC X.
+           01 WS-Done-Flag PIC X VALUE "N".
+               88 WS-Done VALUE "Y".
+           01 WS-ID-Entry PIC 9(5).
+
+      *    name search: case-insensitive, trailing-space-insensitive
+      *    match on a fragment, using the same INSPECT/TALLYING
+      *    technique string-functions.cob uses to count characters,
+      *    now applied TO a dynamic fragment against every customer.
+           01 WS-Search-Fragment PIC X(23).
+           01 WS-Search-Fragment-Len PIC 99.
+           01 WS-Full-Name-Upper PIC X(24).
+           01 WS-Name-Match-Count PIC 99.
+           01 WS-Names-Found PIC 9(5).
+           01 WS-Search-Eof-Flag PIC X VALUE "N".
+               88 WS-Search-Eof VALUE "Y".
+
+      *    operator sign-on state - see SIGN-ON/FIND-OPERATOR-BY-ID.
+           01 WS-OperatorFile-Status PIC XX.
+               88 WS-Operator-File-Not-Found VALUE "23", "35".
+           01 WS-Operator-Rel-Key PIC 9(5).
+           01 WS-Operator-Found-Flag PIC X VALUE "N".
+               88 WS-Operator-Found VALUE "Y".
+           01 WS-Operator-Scan-Flag PIC X VALUE "N".
+               88 WS-Operator-Scan-End VALUE "Y".
+           01 WS-Operator-ID-Entry PIC X(10).
+           01 WS-Password-Entry PIC X(10).
+           01 WS-Signed-On-Flag PIC X VALUE "N".
+               88 WS-Signed-On VALUE "Y".
+
+      *    control total state - see READ-CONTROL-TOTAL/
+      *    UPDATE-CONTROL-TOTAL (same idiom as write-file.cob's).
+           01 WS-ControlTotalFile-Status PIC XX.
+               88 WS-ControlTotal-File-OK VALUE "00".
+           01 WS-Running-Count PIC 9(7) VALUE ZERO.
+           01 WS-Running-Hash-Total PIC 9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O CustomerFile
+           IF WS-Cust-File-Not-Found
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN I-O CustomerFile
+           END-IF
+           PERFORM CHECK-CUSTOMER-FILE-STATUS
+           OPEN EXTEND AuditFile
+           IF WS-AuditFile-Status = "35"
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+
+      *    Operators.dat is shared with write-file.cob, which already
+      *    seeds a default "admin"/"1234" operator the first time it
+      *    runs - just open it here, same as write-file.cob's own
+      *    OperatorFile open (no re-seeding needed).
+           OPEN I-O OperatorFile
+           IF WS-Operator-File-Not-Found
+               OPEN OUTPUT OperatorFile
+               CLOSE OperatorFile
+               OPEN I-O OperatorFile
+           END-IF
+           CLOSE OperatorFile
+
+           PERFORM READ-CONTROL-TOTAL
+
+           PERFORM UNTIL WS-Done
+               DISPLAY SPACE
+               DISPLAY "Customer Maintenance - (A)dd (C)hange (D)elete "
+                   "(I)nquire (N)ame search (X) Activate/deactivate "
+                   "(Q)uit"
+               DISPLAY "Choice: " WITH NO ADVANCING
+               ACCEPT WS-Choice
+               EVALUATE FUNCTION UPPER-CASE(WS-Choice)
+                   WHEN "A"
+                       PERFORM SIGN-ON
+                       IF WS-Signed-On
+                           PERFORM ADD-CUSTOMER
+                       ELSE
+                           DISPLAY "Sign-on failed - customer not added"
+                       END-IF
+                   WHEN "C" PERFORM CHANGE-CUSTOMER
+                   WHEN "D" PERFORM DELETE-CUSTOMER
+                   WHEN "I" PERFORM INQUIRE-CUSTOMER
+                   WHEN "N" PERFORM SEARCH-BY-NAME
+                   WHEN "X" PERFORM TOGGLE-CUSTOMER-STATUS
+                   WHEN "Q" SET WS-Done TO TRUE
+                   WHEN OTHER DISPLAY "Invalid choice"
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE CustomerFile
+           CLOSE AuditFile
+           STOP RUN.
+
+       ADD-CUSTOMER.
+           DISPLAY "New Customer ID :" WITH NO ADVANCING
+           ACCEPT ID-num
+           DISPLAY "first name :" WITH NO ADVANCING
+           ACCEPT first-name
+           DISPLAY "last name :" WITH NO ADVANCING
+           ACCEPT last-name
+           MOVE ZERO TO DateOfBirth
+           DISPLAY "Monthly paycheck - dollars :" WITH NO ADVANCING
+           ACCEPT WS-Pay-Dollars
+           DISPLAY "Monthly paycheck - cents :" WITH NO ADVANCING
+           ACCEPT WS-Pay-Cents
+           COMPUTE PayCheck = WS-Pay-Dollars + (WS-Pay-Cents / 100)
+           MOVE SPACE TO Grade
+           SET Customer-Active TO TRUE
+           MOVE ID-num TO WS-Relative-Key
+           WRITE CustomerData
+               INVALID KEY
+                   DISPLAY "Error: customer " ID-num " already exists"
+               NOT INVALID KEY
+                   DISPLAY "Customer " ID-num " added"
+                   MOVE "ADD" TO WS-Audit-Operation
+                   MOVE ID-num TO WS-Audit-ID
+                   STRING first-name DELIMITED BY SPACE
+                       SPACE DELIMITED BY SIZE
+                       last-name DELIMITED BY SPACE
+                       INTO WS-Audit-Detail
+                   END-STRING
+                   PERFORM WRITE-AUDIT-LOG
+                   PERFORM UPDATE-CONTROL-TOTAL
+           END-WRITE.
+
+       CHANGE-CUSTOMER.
+           DISPLAY "Customer ID to change :" WITH NO ADVANCING
+           ACCEPT WS-ID-Entry
+           MOVE WS-ID-Entry TO ID-num
+           MOVE ID-num TO WS-Relative-Key
+           READ CustomerFile
+               INVALID KEY
+                   DISPLAY "Error: customer " WS-ID-Entry " not found"
+               NOT INVALID KEY
+                   DISPLAY "Current first name: " first-name
+                   DISPLAY "Current last name : " last-name
+                   MOVE first-name TO WS-Before-First-Name
+                   MOVE last-name TO WS-Before-Last-Name
+                   DISPLAY "New first name :" WITH NO ADVANCING
+                   ACCEPT first-name
+                   DISPLAY "New last name :" WITH NO ADVANCING
+                   ACCEPT last-name
+                   REWRITE CustomerData
+                       INVALID KEY
+                           DISPLAY "Error: rewrite failed"
+                       NOT INVALID KEY
+                           DISPLAY "Customer " ID-num " updated"
+                           MOVE "CHANGE" TO WS-Audit-Operation
+                           MOVE ID-num TO WS-Audit-ID
+                           STRING FUNCTION TRIM(WS-Before-First-Name)
+                                   DELIMITED BY SIZE
+                               SPACE DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-Before-Last-Name)
+                                   DELIMITED BY SIZE
+                               " -> " DELIMITED BY SIZE
+                               FUNCTION TRIM(first-name)
+                                   DELIMITED BY SIZE
+                               SPACE DELIMITED BY SIZE
+                               FUNCTION TRIM(last-name)
+                                   DELIMITED BY SIZE
+                               INTO WS-Audit-Detail
+                           END-STRING
+                           PERFORM WRITE-AUDIT-LOG
+                   END-REWRITE
+           END-READ.
+
+       DELETE-CUSTOMER.
+           DISPLAY "Customer ID to delete :" WITH NO ADVANCING
+           ACCEPT WS-ID-Entry
+           MOVE WS-ID-Entry TO ID-num
+           MOVE ID-num TO WS-Relative-Key
+           READ CustomerFile
+               INVALID KEY
+                   DISPLAY "Error: customer " WS-ID-Entry " not found"
+               NOT INVALID KEY
+                   DELETE CustomerFile
+                       INVALID KEY
+                           DISPLAY "Error: delete failed"
+                       NOT INVALID KEY
+                           DISPLAY "Customer " ID-num " deleted"
+                           MOVE "DELETE" TO WS-Audit-Operation
+                           MOVE ID-num TO WS-Audit-ID
+                           STRING first-name DELIMITED BY SPACE
+                               SPACE DELIMITED BY SIZE
+                               last-name DELIMITED BY SPACE
+                               INTO WS-Audit-Detail
+                           END-STRING
+                           PERFORM WRITE-AUDIT-LOG
+                   END-DELETE
+           END-READ.
+
+       INQUIRE-CUSTOMER.
+           DISPLAY "Customer ID to look up :" WITH NO ADVANCING
+           ACCEPT WS-ID-Entry
+           MOVE WS-ID-Entry TO ID-num
+           MOVE ID-num TO WS-Relative-Key
+           READ CustomerFile
+               INVALID KEY
+                   DISPLAY "Error: customer " WS-ID-Entry " not found"
+               NOT INVALID KEY
+                   DISPLAY "Customer " ID-num ": " first-name " "
+                       last-name " (" Customer-Status ")"
+           END-READ.
+
+       TOGGLE-CUSTOMER-STATUS.
+      *    deactivate/reactivate instead of physically removing a
+      *    customer record, so history is kept but the customer is
+      *    excluded from reports (see custreport.cob) while inactive.
+           DISPLAY "Customer ID to activate/deactivate :"
+               WITH NO ADVANCING
+           ACCEPT WS-ID-Entry
+           MOVE WS-ID-Entry TO ID-num
+           MOVE ID-num TO WS-Relative-Key
+           READ CustomerFile
+               INVALID KEY
+                   DISPLAY "Error: customer " WS-ID-Entry " not found"
+               NOT INVALID KEY
+                   IF Customer-Active
+                       SET Customer-Inactive TO TRUE
+                       MOVE "DEACT" TO WS-Audit-Operation
+                   ELSE
+                       SET Customer-Active TO TRUE
+                       MOVE "REACT" TO WS-Audit-Operation
+                   END-IF
+                   REWRITE CustomerData
+                       INVALID KEY
+                           DISPLAY "Error: rewrite failed"
+                       NOT INVALID KEY
+                           DISPLAY "Customer " ID-num " is now "
+                               Customer-Status
+                           MOVE ID-num TO WS-Audit-ID
+                           MOVE "status change" TO WS-Audit-Detail
+                           PERFORM WRITE-AUDIT-LOG
+                   END-REWRITE
+           END-READ.
+
+       SEARCH-BY-NAME.
+           DISPLAY "Name fragment to search for :" WITH NO ADVANCING
+           ACCEPT WS-Search-Fragment
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-Search-Fragment))
+               TO WS-Search-Fragment
+           COMPUTE WS-Search-Fragment-Len =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-Search-Fragment))
+           MOVE ZERO TO WS-Names-Found
+           MOVE "N" TO WS-Search-Eof-Flag
+
+           MOVE ZERO TO WS-Relative-Key
+           START CustomerFile KEY IS NOT LESS THAN WS-Relative-Key
+               INVALID KEY
+                   SET WS-Search-Eof TO TRUE
+                   DISPLAY "No customers on file"
+           END-START
+
+           PERFORM UNTIL WS-Search-Eof
+               READ CustomerFile NEXT
+                   AT END
+                       SET WS-Search-Eof TO TRUE
+                   NOT AT END
+                       PERFORM CHECK-CUSTOMER-NAME-MATCH
+               END-READ
+           END-PERFORM
+
+           DISPLAY "Matches found: " WS-Names-Found.
+
+       CHECK-CUSTOMER-NAME-MATCH.
+           MOVE SPACES TO WS-Full-Name-Upper
+           STRING FUNCTION UPPER-CASE(FUNCTION TRIM(first-name))
+                   DELIMITED BY SIZE
+               SPACE DELIMITED BY SIZE
+               FUNCTION UPPER-CASE(FUNCTION TRIM(last-name))
+                   DELIMITED BY SIZE
+               INTO WS-Full-Name-Upper
+           END-STRING
+
+           MOVE ZERO TO WS-Name-Match-Count
+           INSPECT WS-Full-Name-Upper TALLYING WS-Name-Match-Count
+               FOR ALL WS-Search-Fragment(1:WS-Search-Fragment-Len)
+
+           IF WS-Name-Match-Count > ZERO
+               DISPLAY "Customer " ID-num ": " first-name " "
+                   last-name " (" Customer-Status ")"
+               ADD 1 TO WS-Names-Found
+           END-IF.
+
+       CHECK-CUSTOMER-FILE-STATUS.
+      *    a meaningful error FOR anything an OPEN can fail WITH beyond
+      *    the expected "file not found ON first run" case, instead OF
+      *    failing silently (same check as write-file.cob's).
+           IF WS-Cust-File-Error
+               DISPLAY "Error: Customer.dat file error, status: "
+                   WS-CustomerFile-Status
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+           MOVE "custmaint" TO AL-Program
+           MOVE WS-Operator-ID-Entry TO AL-Operator
+           MOVE WS-Audit-Operation TO AL-Operation
+           MOVE WS-Audit-ID TO AL-Customer-ID
+           MOVE WS-Audit-Detail TO AL-Detail
+           WRITE AuditRecord.
+
+       SIGN-ON.
+      *    require a valid operator ID/password on file before a
+      *    customer record can be added (same idiom as write-file.cob).
+           DISPLAY "Operator ID :" WITH NO ADVANCING
+           ACCEPT WS-Operator-ID-Entry
+           DISPLAY "Password :" WITH NO ADVANCING
+           ACCEPT WS-Password-Entry WITH NO ECHO
+
+           MOVE "N" TO WS-Signed-On-Flag
+           OPEN INPUT OperatorFile
+           PERFORM FIND-OPERATOR-BY-ID
+           IF WS-Operator-Found
+               IF OP-Password = WS-Password-Entry
+                   SET WS-Signed-On TO TRUE
+               ELSE
+                   DISPLAY "Sign-on failed: incorrect password"
+               END-IF
+           ELSE
+               DISPLAY "Sign-on failed: unknown operator ID"
+           END-IF
+           CLOSE OperatorFile.
+
+       FIND-OPERATOR-BY-ID.
+      *    OP-Operator-ID is alphanumeric so it can't be a RELATIVE
+      *    KEY - scan every slot for a match, the same linear-scan
+      *    idiom SEARCH-BY-NAME uses for a name match.
+           MOVE "N" TO WS-Operator-Found-Flag
+           MOVE "N" TO WS-Operator-Scan-Flag
+           MOVE ZERO TO WS-Operator-Rel-Key
+           START OperatorFile KEY IS NOT LESS THAN WS-Operator-Rel-Key
+               INVALID KEY
+                   SET WS-Operator-Scan-End TO TRUE
+           END-START
+           PERFORM UNTIL WS-Operator-Scan-End OR WS-Operator-Found
+               READ OperatorFile NEXT
+                   AT END
+                       SET WS-Operator-Scan-End TO TRUE
+                   NOT AT END
+                       IF OP-Operator-ID = WS-Operator-ID-Entry
+                           SET WS-Operator-Found TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       READ-CONTROL-TOTAL.
+      *    pick up today's running total where the last run (of either
+      *    this program or write-file.cob) left off, instead of
+      *    starting back at zero every time this program runs.
+           MOVE ZERO TO WS-Running-Count WS-Running-Hash-Total
+           OPEN INPUT ControlTotalFile
+           IF WS-ControlTotal-File-OK
+               READ ControlTotalFile
+                   NOT AT END
+                       MOVE CT-Count TO WS-Running-Count
+                       MOVE CT-Hash-Total TO WS-Running-Hash-Total
+               END-READ
+               CLOSE ControlTotalFile
+           END-IF.
+
+       UPDATE-CONTROL-TOTAL.
+      *    add the customer just written to the running total and save
+      *    it, so custreconcile.cob has a control figure to check
+      *    Customer.dat against at end of day (same idiom as
+      *    write-file.cob's UPDATE-CONTROL-TOTAL).
+           ADD 1 TO WS-Running-Count
+           ADD ID-num TO WS-Running-Hash-Total
+           MOVE WS-Running-Count TO CT-Count
+           MOVE WS-Running-Hash-Total TO CT-Hash-Total
+           OPEN OUTPUT ControlTotalFile
+           WRITE ControlTotalRecord
+           CLOSE ControlTotalFile.
