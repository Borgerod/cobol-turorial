@@ -13,10 +13,31 @@
       *    01 no-zero-plus-commas    PIC Z(2),Z(3),Z(3)V9(2).
            01 no-zero-plus-commas    PIC ZZ,ZZZ,ZZ9.99.
            01 dollar    PIC $$,$$$,$$9.99.
+
+      *    dollar above has no sign insertion, so a refund or a
+      *    negative balance would just show as a positive amount.
+      *    signed-dollar adds a trailing fixed "-" after the floating
+      *    $ string, so negative amounts are edited with a minus sign
+      *    AND positive amounts show none.
+           01 signed-amount PIC S9(8)V9(2) VALUE -00001123.55.
+           01 signed-dollar    PIC $$,$$$,$$9.99-.
+
            01 b-day PIC 9(8) VALUE 12211974.
            01 a-date PIC 99/99/9999.
            01 date-format PIC 99/99/9999.
-           
+
+      *    generalized date-format input, accepting either a
+      *    MMDDYYYY or a DDMMYYYY layout and rejecting impossible
+      *    dates (reuses the same VALIDATE-DOB subroutine tutVariables
+      *    uses to check a customer's date of birth).
+           01 WS-Input-Date PIC 9(8).
+           01 WS-Date-Layout PIC X VALUE "M".
+           01 WS-Day PIC 9(2).
+           01 WS-Month PIC 9(2).
+           01 WS-Year PIC 9(4).
+           01 WS-Date-Valid-Flag PIC X.
+               88 WS-Date-Valid VALUE "Y".
+
        PROCEDURE DIVISION.
       *    Edited Pictures.
            MOVE start-num TO no-zero
@@ -28,9 +49,43 @@
            
            MOVE start-num TO dollar
            DISPLAY "start-num as dollar: " dollar
-           
-           MOVE b-day TO date-format 
+
+           MOVE signed-amount TO signed-dollar
+           DISPLAY "signed-amount as signed-dollar: " signed-dollar
+
+           MOVE start-num TO signed-dollar
+           DISPLAY "start-num as signed-dollar: " signed-dollar
+
+           MOVE b-day TO date-format
            DISPLAY "b-day as date-format: " date-format
-           
+
+      *    accept a date typed IN either layout AND reject impossible
+      *    dates instead OF just reformatting whatever digits arrived.
+           DISPLAY "Enter a date (8 digits): " WITH NO ADVANCING
+           ACCEPT WS-Input-Date
+           DISPLAY "Layout - (M)MDDYYYY or (D)DMMYYYY: "
+               WITH NO ADVANCING
+           ACCEPT WS-Date-Layout
+
+           IF WS-Date-Layout = "D" OR WS-Date-Layout = "d"
+               MOVE WS-Input-Date(1:2) TO WS-Day
+               MOVE WS-Input-Date(3:2) TO WS-Month
+           ELSE
+               MOVE WS-Input-Date(1:2) TO WS-Month
+               MOVE WS-Input-Date(3:2) TO WS-Day
+           END-IF
+           MOVE WS-Input-Date(5:4) TO WS-Year
+
+           CALL "VALIDATE-DOB" USING WS-Day, WS-Month, WS-Year,
+               WS-Date-Valid-Flag
+           IF WS-Date-Valid
+               MOVE WS-Day   TO date-format(1:2)
+               MOVE WS-Month TO date-format(4:2)
+               MOVE WS-Year  TO date-format(7:4)
+               DISPLAY "entered date as date-format: " date-format
+           ELSE
+               DISPLAY "Invalid date - day/month out of range"
+           END-IF
+
            STOP RUN.
        
\ No newline at end of file
