@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. statement.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 25.04.2026.
+      * check/statement printing report: reads one transaction per
+      * line from Transactions.dat and runs each amount through the
+      * same signed-edited pictures edit-data.cob proved out
+      * (signed-dollar and a signed variant of no-zero-plus-commas)
+      * instead of formatting amounts a second, different way just
+      * because this is a report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransactionFile ASSIGN TO "Transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TransactionFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD TransactionFile.
+           01 TransactionRecord.
+               05 TR-Description PIC X(20).
+               05 TR-Amount       PIC S9(8)V9(2)
+                   SIGN IS LEADING SEPARATE.
+
+       WORKING-STORAGE SECTION.
+           01 WS-TransactionFile-Status PIC XX.
+               88 WS-TransactionFile-OK VALUE "00".
+           01 WS-EOF-Flag PIC X VALUE "N".
+               88 WS-EOF VALUE "Y".
+
+      *    same edited pictures AS edit-data.cob, duplicated here the
+      *    way the cost group is duplicated IN costreport.cob.
+      *    TR-Amount is signed (refunds/credits are negative) - an
+      *    unsigned edited picture like edit-data.cob's plain "dollar"
+      *    has no sign-control character, so MOVEing a signed value
+      *    into one drops the sign per COBOL MOVE rules. Use the
+      *    signed-trailing-"-" versions for TR-Amount instead.
+           01 signed-dollar    PIC $$,$$$,$$9.99-.
+           01 signed-no-zero-plus-commas    PIC ZZ,ZZZ,ZZ9.99-.
+
+           01 WS-Running-Total PIC S9(8)V9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT TransactionFile
+           IF NOT WS-TransactionFile-OK
+               DISPLAY "Unable to open Transactions.dat"
+               STOP RUN
+           END-IF
+
+           DISPLAY "STATEMENT"
+           DISPLAY SPACE
+           PERFORM UNTIL WS-EOF
+               READ TransactionFile
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PRINT-STATEMENT-LINE
+               END-READ
+           END-PERFORM
+
+           PERFORM PRINT-STATEMENT-BALANCE
+           CLOSE TransactionFile
+           STOP RUN.
+
+       PRINT-STATEMENT-LINE.
+           ADD TR-Amount TO WS-Running-Total
+
+           MOVE TR-Amount TO signed-dollar
+           MOVE TR-Amount TO signed-no-zero-plus-commas
+           DISPLAY TR-Description "  " signed-dollar
+               "  (" signed-no-zero-plus-commas ")".
+
+       PRINT-STATEMENT-BALANCE.
+           MOVE WS-Running-Total TO signed-dollar
+           DISPLAY SPACE
+           DISPLAY "Statement balance: " signed-dollar.
