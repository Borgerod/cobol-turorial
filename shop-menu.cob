@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. shop-menu.
+       AUTHOR. Aleksander Borgerød
+       DATE-WRITTEN. 26.04.2026.
+      * single front door for the shop, so an operator picks a task
+      * from one menu instead of having to remember which separately
+      * compiled program does what. each option CALLs straight into
+      * the existing program by its PROGRAM-ID, same as any other
+      * COBOL CALL - nothing about those programs changes here.
+      *
+      * note: coboltut/tutCondition/write-file/decimal-arithmatics
+      * were all written as standalone programs that STOP RUN when
+      * they finish, and in COBOL a STOP RUN executed inside a CALLed
+      * program ends the whole run unit, not just that CALL. so
+      * picking an option here launches that tool for the rest of
+      * this session rather than returning to the menu afterward -
+      * still one driver to remember instead of four executables, but
+      * not a true in-process loop back to this menu.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-Menu-Choice PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-MENU.
+           DISPLAY SPACE
+           DISPLAY "1 - Accounts (coboltut)"
+           DISPLAY "2 - Grading (tutCondition)"
+           DISPLAY "3 - Customer file (write-file)"
+           DISPLAY "4 - Pricing (decimal-arithmatics)"
+           DISPLAY "0 - Quit"
+           DISPLAY "Choose an option: " WITH NO ADVANCING
+           ACCEPT WS-Menu-Choice
+
+           EVALUATE WS-Menu-Choice
+               WHEN 1
+                   CALL "coboltut"
+               WHEN 2
+      *            tutCondition dynamically CALLs "VALIDATE-DOB" - the
+      *            same module-not-found ABEND hits here as in
+      *            billing-job.cob's format step, but this CALL stays
+      *            in-process (no child process to inherit a freshly
+      *            SET ENVIRONMENT COB_LIBRARY_PATH - libcob reads
+      *            that once at startup, before PROCEDURE DIVISION
+      *            ever runs), so stage the module into shop-menu's
+      *            own directory instead, the same way
+      *            BACKUP-CUSTOMER-FILE shells out to `cp` elsewhere.
+                   CALL "SYSTEM" USING
+                       "cp subroutines/VALIDATE-DOB.so ."
+                   CALL "tutCondition"
+               WHEN 3
+                   CALL "write-file"
+               WHEN 4
+                   CALL "decimal-arithmatics"
+               WHEN 0
+                   DISPLAY "Goodbye"
+               WHEN OTHER
+                   DISPLAY "Not a valid option"
+                   PERFORM MAIN-MENU
+           END-EVALUATE
+
+           STOP RUN.
